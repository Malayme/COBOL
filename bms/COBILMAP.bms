@@ -0,0 +1,64 @@
+************************************************************************
+* COBILMAP - BMS MAPSET FOR THE COBILISTE PSEUDO ENTRY SCREEN.         *
+*            USED BY THE UserCics ONLINE TRANSACTION AS A              *
+*            FORMATTED REPLACEMENT FOR UserValue'S RAW                 *
+*            ACCEPT/DISPLAY CONSOLE DIALOGUE.                          *
+*                                                                      *
+* MODIFICATION HISTORY                                                 *
+* DATE       INIT  DESCRIPTION                                         *
+* 2026-08-08  ML   ORIGINAL VERSION.                                   *
+* 2026-08-09  ML   REWRITTEN TO TRUE BMS ASSEMBLER COLUMN              *
+*                  LAYOUT - LABEL IN COLUMN 1, OPERATION CODE          *
+*                  FROM COLUMN 10, OPERANDS FROM COLUMN 16,            *
+*                  CONTINUATION 'X' IN COLUMN 72.  THE ORIGINAL        *
+*                  VERSION HAD A COBOL-STYLE SEQUENCE NUMBER           *
+*                  GLUED INTO COLUMNS 1-6 OF EVERY LINE, WHICH         *
+*                  WOULD NOT ASSEMBLE.                                 *
+************************************************************************
+*
+COBILMAP DFHMSD TYPE=&SYSPARM,                                         X
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               TERM=3270-2,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+COBILM1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=24,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='COBILISTE - PSEUDO ENTRY'
+*
+         DFHMDF POS=(3,5),                                             X
+               LENGTH=23,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='LANGUE/LANGUAGE(FR/EN):'
+*
+LANG     DFHMDF POS=(3,29),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(5,5),                                             X
+               LENGTH=23,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PSEUDO. . . . . . . . :'
+*
+PSEUDO   DFHMDF POS=(5,29),                                            X
+               LENGTH=12,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+MSG      DFHMDF POS=(22,5),                                            X
+               LENGTH=70,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,5),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PF3/PF12=CANCEL  ENTER=SUBMIT'
+*
+COBILMAP DFHMSD TYPE=FINAL
+         END
