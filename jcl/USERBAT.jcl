@@ -0,0 +1,21 @@
+//USERBAT  JOB  (COBILIST),'COBILISTE BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* USERBAT - BATCH GREETING RUN FOR COBILISTE.                  *
+//*           READS A TRANSACTION FILE OF PSEUDOS AND PRINTS A   *
+//*           GREETING LINE FOR EACH ONE, NO OPERATOR REQUIRED.  *
+//*                                                               *
+//* PARM ON EXEC IS PASSED THROUGH TO UserBatch'S LINKAGE SECTION*
+//* PARM AREA (PROCEDURE DIVISION USING): FIRST TOKEN IS THE      *
+//* LANGUAGE CODE (FR OR EN), SECOND TOKEN IS THE LITERAL RESTART *
+//* TO RESUME FROM THE LAST CHECKPOINT INSTEAD OF STARTING FROM   *
+//* THE TOP OF THE FILE.                                          *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=UserBatch,PARM='FR'
+//STEPLIB  DD   DSN=COBILIST.LOADLIB,DISP=SHR
+//PSEUDOIN DD   DSN=COBILIST.PSEUDO.INPUT,DISP=SHR
+//PSEUDOUT DD   SYSOUT=*
+//USRMSTR  DD   DSN=COBILIST.USER.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=COBILIST.AUDIT.LOG,DISP=MOD
+//CHECKPT  DD   DSN=COBILIST.PSEUDO.CHECKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
