@@ -1,20 +1,373 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UserValue.
-       AUTHOR. Malayme.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NAME PIC X(12).
-      * Truncate if superior than 12.
-      * spaces if something after the variable if inferior than 12.  
-
-       PROCEDURE DIVISION.
-
-           DISPLAY 'Bienvenue COBIListe'.
-           DISPLAY 'Quel est ton pseudo ?'.
-
-           ACCEPT WS-NAME.
-
-           DISPLAY 'Bonjour ' WS-NAME.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     UserValue.
+000030 AUTHOR.         Malayme.
+000040 INSTALLATION.   COBILISTE PROJECT.
+000050 DATE-WRITTEN.   2024-01-10.
+000060 DATE-COMPILED.  2026-08-08.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    UserValue                                                  *
+000110*                                                                *
+000120*    INTERACTIVE GREETER FOR COBILISTE.  PROMPTS THE OPERATOR    *
+000130*    FOR A PSEUDO AND DISPLAYS A GREETING.                       *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    2024-01-10  ML   ORIGINAL VERSION - ACCEPT/DISPLAY ONLY.    *
+000180*    2026-08-08  ML   ADD USER-MASTER ROSTER FILE.  EVERY PSEUDO *
+000190*                     ENTERED IS NOW PERSISTED WITH A FIRST-SEEN *
+000200*                     DATE AND A VISIT COUNT INSTEAD OF BEING    *
+000210*                     LOST AT STOP RUN.                          *
+000220*    2026-08-08  ML   RE-PROMPT WITH A WARNING WHEN THE ENTERED  *
+000230*                     PSEUDO IS OVER-LENGTH OR BLANK INSTEAD OF  *
+000240*                     SILENTLY TRUNCATING OR PADDING IT.         *
+000250*    2026-08-08  ML   LOOK THE PSEUDO UP ON USER-MASTER BEFORE   *
+000260*                     WRITING IT.  KNOWN PSEUDOS BUMP THEIR      *
+000270*                     VISIT COUNT AND GET "BONJOUR DE NOUVEAU",  *
+000280*                     NEW PSEUDOS ARE ADDED AND GET "BONJOUR".   *
+000290*    2026-08-08  ML   APPEND AN AUDIT-TRAIL RECORD (PSEUDO, RUN  *
+000300*                     DATE, RUN TIME) EVERY TIME A GREETING IS   *
+000310*                     ISSUED.                                    *
+000320*    2026-08-08  ML   MOVE THE FRENCH LITERALS OUT TO THE        *
+000330*                     LANGTXT/LANGLOAD COPYBOOKS AND ADD AN      *
+000340*                     ENGLISH SET, WITH A LANGUAGE PROMPT ASKED  *
+000350*                     BEFORE THE PSEUDO PROMPT.                  *
+000360*    2026-08-08  ML   VALIDATE THE PSEUDO AGAINST THE SHOP'S     *
+000370*                     NAMING STANDARD (LETTERS AND DIGITS ONLY,  *
+000380*                     NO LEADING SPACE) AND RE-PROMPT ON FAILURE.*
+000390*    2026-08-08  ML   SPEAK THE OVER-LENGTH AND BLANK-PSEUDO     *
+000400*                     WARNINGS IN THE SELECTED LANGUAGE INSTEAD  *
+000410*                     OF ALWAYS IN FRENCH, AND CHECK LETTERS     *
+000420*                     WITH THE ALPHABETIC-UPPER/-LOWER CLASS     *
+000430*                     TESTS INSTEAD OF LITERAL RANGES, WHICH     *
+000440*                     ONLY HOLD UNDER ASCII COLLATING AND NOT ON *
+000450*                     THIS PROGRAM'S EBCDIC TARGET.              *
+000460*    2026-08-08  ML   TRIM THE TRAILING SPACES OFF THE GREETING  *
+000470*                     TEXT BEFORE DISPLAYING IT WITH THE PSEUDO  *
+000480*                     SO A FIXED-LENGTH GREETING FIELD DOESN'T   *
+000490*                     PAD A WALL OF BLANKS AHEAD OF THE NAME.    *
+000500*                                                                *
+000510******************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER.    IBM-370.
+000550 OBJECT-COMPUTER.    IBM-370.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT USER-MASTER-FILE ASSIGN TO "USRMSTR"
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS DYNAMIC
+000610         RECORD KEY IS UM-PSEUDO
+000620         FILE STATUS IS WS-UM-FILE-STATUS.
+000630*
+000640     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS WS-AUD-FILE-STATUS.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  USER-MASTER-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720 COPY USRMSTR.
+000730*
+000740 FD  AUDIT-LOG-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760 COPY AUDITLOG.
+000770*
+000780 WORKING-STORAGE SECTION.
+000790 01  WS-NAME                         PIC X(12).
+000800*    HOLDS THE VALIDATED PSEUDO ONLY - 3100-PROMPT-AND-VALIDATE
+000810*    REJECTS AND RE-PROMPTS ON ANYTHING OVER 12 CHARACTERS OR
+000815*    BLANK, SO NOTHING IS EVER SILENTLY TRUNCATED OR PADDED HERE.
+000820*
+000830 01  WS-NAME-INPUT                   PIC X(30).
+000840*    WIDER ACCEPT BUFFER SO AN OVER-LENGTH ENTRY CAN BE DETECTED *
+000850*    BEFORE IT IS TRUNCATED DOWN INTO WS-NAME.
+000860*
+000870 01  WS-PSEUDO-SWITCHES.
+000880     05  WS-PSEUDO-VALID-SW          PIC X(01) VALUE "N".
+000890         88  WS-PSEUDO-VALID             VALUE "Y".
+000900         88  WS-PSEUDO-INVALID            VALUE "N".
+000910*
+000920 77  WS-CHAR-INDEX                   PIC 9(02) COMP.
+000930 77  WS-TRAILING-BLANK-SW            PIC X(01).
+000940*
+000950 01  WS-GREETING-TEXT                PIC X(20).
+000960 77  WS-GREETING-LENGTH              PIC 9(02) COMP.
+000970*
+000980 COPY LANGTXT.
+000990*
+001000 01  WS-LANG-CODE-INPUT              PIC X(02).
+001010*
+001020 01  WS-LANG-SWITCHES.
+001030     05  WS-LANG-VALID-SW            PIC X(01) VALUE "N".
+001040         88  WS-LANG-VALID               VALUE "Y".
+001050         88  WS-LANG-INVALID              VALUE "N".
+001060*
+001070 01  WS-FILE-SWITCHES.
+001080     05  WS-UM-FILE-STATUS           PIC X(02) VALUE SPACES.
+001090         88  WS-UM-OK                    VALUE "00".
+001100         88  WS-UM-NOT-FOUND             VALUE "23".
+001110         88  WS-UM-FILE-NOT-PRESENT      VALUE "35".
+001120     05  WS-AUD-FILE-STATUS          PIC X(02) VALUE SPACES.
+001130         88  WS-AUD-OK                   VALUE "00".
+001140*
+001150 01  WS-CURRENT-DATE-FIELDS.
+001160     05  WS-CURRENT-DATE             PIC 9(08).
+001170*
+001180 PROCEDURE DIVISION.
+001190*
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE
+001220         THRU 1000-INITIALIZE-EXIT.
+001230*
+001240     PERFORM 2000-SELECT-LANGUAGE
+001250         THRU 2000-SELECT-LANGUAGE-EXIT.
+001260*
+001270     DISPLAY WS-LANGUAGE-WELCOME(WS-LANGUAGE-IDX).
+001280*
+001290     PERFORM 3000-ACCEPT-PSEUDO
+001300         THRU 3000-ACCEPT-PSEUDO-EXIT.
+001310*
+001320     PERFORM 4000-PROCESS-ROSTER
+001330         THRU 4000-PROCESS-ROSTER-EXIT.
+001340*
+001350     PERFORM 4500-COMPUTE-GREETING-LENGTH
+001360         THRU 4500-COMPUTE-GREETING-LENGTH-EXIT.
+001370     DISPLAY WS-GREETING-TEXT(1:WS-GREETING-LENGTH) WS-NAME.
+001380*
+001390     PERFORM 5000-WRITE-AUDIT-RECORD
+001400         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+001410*
+001420     PERFORM 9999-TERMINATE
+001430         THRU 9999-TERMINATE-EXIT.
+001440*
+001450     STOP RUN.
+001460*
+001470******************************************************************
+001480* 1000-INITIALIZE - OPEN THE ROSTER FILE, CREATING IT ON THE     *
+001490*                   VERY FIRST RUN IF IT DOES NOT YET EXIST.     *
+001500******************************************************************
+001510 1000-INITIALIZE.
+001520     OPEN I-O USER-MASTER-FILE.
+001530     IF WS-UM-FILE-NOT-PRESENT
+001540         OPEN OUTPUT USER-MASTER-FILE
+001550         CLOSE USER-MASTER-FILE
+001560         OPEN I-O USER-MASTER-FILE
+001570     END-IF.
+001580*
+001590     OPEN EXTEND AUDIT-LOG-FILE.
+001600     IF WS-AUD-FILE-STATUS = "35"
+001610         OPEN OUTPUT AUDIT-LOG-FILE
+001620         CLOSE AUDIT-LOG-FILE
+001630         OPEN EXTEND AUDIT-LOG-FILE
+001640     END-IF.
+001650     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001660     PERFORM 1500-LOAD-LANGUAGE-TABLE
+001670         THRU 1500-LOAD-LANGUAGE-TABLE-EXIT.
+001680 1000-INITIALIZE-EXIT.
+001690     EXIT.
+001700*
+001710******************************************************************
+001720* 1500-LOAD-LANGUAGE-TABLE - LOAD THE FRENCH AND ENGLISH TEXT    *
+001730*                            COBILISTE SPEAKS INTO WS-LANGUAGE-  *
+001740*                            TABLE.                              *
+001750******************************************************************
+001760 1500-LOAD-LANGUAGE-TABLE.
+001770 COPY LANGLOAD.
+001780 1500-LOAD-LANGUAGE-TABLE-EXIT.
+001790     EXIT.
+001800*
+001810******************************************************************
+001820* 2000-SELECT-LANGUAGE - ASK THE OPERATOR TO PICK A LANGUAGE     *
+001830*                        AND VALIDATE IT AGAINST THE TABLE       *
+001840*                        BEFORE THE PSEUDO PROMPT IS SHOWN.      *
+001850******************************************************************
+001860 2000-SELECT-LANGUAGE.
+001870     PERFORM 2100-PROMPT-AND-VALIDATE-LANGUAGE
+001880         THRU 2100-PROMPT-AND-VALIDATE-LANGUAGE-EXIT
+001890         UNTIL WS-LANG-VALID.
+001900 2000-SELECT-LANGUAGE-EXIT.
+001910     EXIT.
+001920*
+001930 2100-PROMPT-AND-VALIDATE-LANGUAGE.
+001940     DISPLAY "Langue / Language (FR/EN) ?".
+001950     ACCEPT WS-LANG-CODE-INPUT.
+001960     SET WS-LANGUAGE-IDX TO 1.
+001970     SEARCH WS-LANGUAGE-ENTRY
+001980         AT END
+001990             DISPLAY "LANGUE INCONNUE / UNKNOWN LANGUAGE - "
+002000                 "MERCI DE RESAISIR / PLEASE RE-ENTER."
+002010             MOVE "N" TO WS-LANG-VALID-SW
+002020         WHEN WS-LANGUAGE-CODE(WS-LANGUAGE-IDX)
+002030               = WS-LANG-CODE-INPUT
+002040             MOVE "Y" TO WS-LANG-VALID-SW
+002050     END-SEARCH.
+002060 2100-PROMPT-AND-VALIDATE-LANGUAGE-EXIT.
+002070     EXIT.
+002080*
+002090******************************************************************
+002100* 3000-ACCEPT-PSEUDO - PROMPT FOR A PSEUDO AND KEEP RE-PROMPTING *
+002110*                      UNTIL A NON-BLANK, NOT-OVER-LENGTH VALUE  *
+002120*                      IS ENTERED.                               *
+002130******************************************************************
+002140 3000-ACCEPT-PSEUDO.
+002150     PERFORM 3100-PROMPT-AND-VALIDATE
+002160         THRU 3100-PROMPT-AND-VALIDATE-EXIT
+002170         UNTIL WS-PSEUDO-VALID.
+002180 3000-ACCEPT-PSEUDO-EXIT.
+002190     EXIT.
+002200*
+002210 3100-PROMPT-AND-VALIDATE.
+002220     DISPLAY WS-LANGUAGE-PROMPT-NAME(WS-LANGUAGE-IDX).
+002230     ACCEPT WS-NAME-INPUT.
+002240     MOVE "Y" TO WS-PSEUDO-VALID-SW.
+002250*
+002260     IF WS-NAME-INPUT(13:18) NOT = SPACES
+002270         IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+002280             DISPLAY "PSEUDO TOO LONG (12 CHARACTERS MAXIMUM) - "
+002290                 "PLEASE RE-ENTER IT."
+002300         ELSE
+002310             DISPLAY "PSEUDO TROP LONG (12 CARACTERES MAXIMUM) - "
+002320                 "MERCI DE LE RESAISIR."
+002330         END-IF
+002340         MOVE "N" TO WS-PSEUDO-VALID-SW
+002350         GO TO 3100-PROMPT-AND-VALIDATE-EXIT
+002360     END-IF.
+002370*
+002380     IF WS-NAME-INPUT(1:12) = SPACES
+002390         IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+002400             DISPLAY "PSEUDO IS BLANK - PLEASE ENTER A PSEUDO."
+002410         ELSE
+002420             DISPLAY "PSEUDO VIDE - MERCI DE SAISIR UN PSEUDO."
+002430         END-IF
+002440         MOVE "N" TO WS-PSEUDO-VALID-SW
+002450         GO TO 3100-PROMPT-AND-VALIDATE-EXIT
+002460     END-IF.
+002470*
+002480     MOVE WS-NAME-INPUT(1:12) TO WS-NAME.
+002490     PERFORM 3200-CHECK-NAMING-STANDARD
+002500         THRU 3200-CHECK-NAMING-STANDARD-EXIT.
+002510 3100-PROMPT-AND-VALIDATE-EXIT.
+002520     EXIT.
+002530*
+002540******************************************************************
+002550* 3200-CHECK-NAMING-STANDARD / 3300-CHECK-ONE-CHARACTER - THE    *
+002560*                              PSEUDO MUST CONTAIN ONLY LETTERS  *
+002570*                              AND DIGITS, WITH NO LEADING OR    *
+002580*                              EMBEDDED SPACE.  SHARED WITH      *
+002590*                              UserBatch AND UserCics VIA        *
+002595*                              NAMECHK.CPY.                      *
+002600******************************************************************
+002610     COPY NAMECHK.
+002670*
+002900 3400-NAMING-ERROR.
+002910     IF WS-PSEUDO-VALID
+002920         IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+002930             DISPLAY "PSEUDO MUST CONTAIN ONLY LETTERS AND "
+002940                 "DIGITS, NO LEADING SPACE - PLEASE RE-ENTER."
+002950         ELSE
+002960             DISPLAY "LE PSEUDO NE DOIT CONTENIR QUE DES "
+002970                 "LETTRES ET CHIFFRES, SANS ESPACE - RESAISIR."
+002980         END-IF
+002990     END-IF.
+003000     MOVE "N" TO WS-PSEUDO-VALID-SW.
+003010 3400-NAMING-ERROR-EXIT.
+003020     EXIT.
+003030*
+003040******************************************************************
+003050* 4000-PROCESS-ROSTER - LOOK THE PSEUDO UP ON USER-MASTER.  A    *
+003060*                       PSEUDO ALREADY ON FILE HAS ITS VISIT     *
+003070*                       COUNT BUMPED; A NEW PSEUDO IS ADDED.     *
+003080******************************************************************
+003090 4000-PROCESS-ROSTER.
+003100     MOVE WS-NAME TO UM-PSEUDO.
+003110     READ USER-MASTER-FILE
+003120         INVALID KEY
+003130             PERFORM 4100-ADD-NEW-USER
+003140                 THRU 4100-ADD-NEW-USER-EXIT
+003150         NOT INVALID KEY
+003160             PERFORM 4200-UPDATE-EXISTING-USER
+003170                 THRU 4200-UPDATE-EXISTING-USER-EXIT
+003180     END-READ.
+003190 4000-PROCESS-ROSTER-EXIT.
+003200     EXIT.
+003210*
+003220 4100-ADD-NEW-USER.
+003230     MOVE WS-NAME TO UM-PSEUDO.
+003240     MOVE WS-CURRENT-DATE TO UM-FIRST-SEEN-DATE.
+003250     MOVE 1 TO UM-VISIT-COUNT.
+003260     WRITE UM-RECORD
+003270         INVALID KEY
+003280             DISPLAY "USER-MASTER WRITE FAILED - STATUS "
+003290                 WS-UM-FILE-STATUS
+003300     END-WRITE.
+003310     MOVE WS-LANGUAGE-GREETING-NEW(WS-LANGUAGE-IDX)
+003320         TO WS-GREETING-TEXT.
+003330 4100-ADD-NEW-USER-EXIT.
+003340     EXIT.
+003350*
+003360 4200-UPDATE-EXISTING-USER.
+003370     ADD 1 TO UM-VISIT-COUNT.
+003380     REWRITE UM-RECORD
+003390         INVALID KEY
+003400             DISPLAY "USER-MASTER REWRITE FAILED - STATUS "
+003410                 WS-UM-FILE-STATUS
+003420     END-REWRITE.
+003430     MOVE WS-LANGUAGE-GREETING-DUP(WS-LANGUAGE-IDX)
+003440         TO WS-GREETING-TEXT.
+003450 4200-UPDATE-EXISTING-USER-EXIT.
+003460     EXIT.
+003470*
+003480******************************************************************
+003490* 4500-COMPUTE-GREETING-LENGTH - SCAN BACKWARD FROM POSITION 20  *
+003500*                                TO FIND THE ACTUAL, UNPADDED    *
+003510*                                LENGTH OF THE GREETING JUST     *
+003520*                                SELECTED, SO IT CAN BE SHOWN    *
+003530*                                WITHOUT A WALL OF TRAILING      *
+003540*                                BLANKS AHEAD OF THE PSEUDO.     *
+003545*                                ONE TRAILING SPACE IS KEPT AS   *
+003546*                                THE SEPARATOR BEFORE THE PSEUDO.*
+003550******************************************************************
+003560 4500-COMPUTE-GREETING-LENGTH.
+003570     MOVE 20 TO WS-GREETING-LENGTH.
+003580     PERFORM 4600-BACK-UP-OVER-TRAILING-SPACE
+003590         THRU 4600-BACK-UP-OVER-TRAILING-SPACE-EXIT
+003600         UNTIL WS-GREETING-LENGTH = ZERO
+003610            OR WS-GREETING-TEXT(WS-GREETING-LENGTH:1) NOT = SPACE.
+003615     IF WS-GREETING-LENGTH < 20
+003616         ADD 1 TO WS-GREETING-LENGTH
+003617     END-IF.
+003620 4500-COMPUTE-GREETING-LENGTH-EXIT.
+003630     EXIT.
+003640*
+003650 4600-BACK-UP-OVER-TRAILING-SPACE.
+003660     SUBTRACT 1 FROM WS-GREETING-LENGTH.
+003670 4600-BACK-UP-OVER-TRAILING-SPACE-EXIT.
+003680     EXIT.
+003690*
+003700******************************************************************
+003710* 5000-WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED AUDIT RECORD    *
+003720*                           FOR THIS GREETING.                   *
+003730******************************************************************
+003740 5000-WRITE-AUDIT-RECORD.
+003750     MOVE WS-NAME TO AUD-PSEUDO.
+003760     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+003770     ACCEPT AUD-RUN-TIME FROM TIME.
+003780     WRITE AUD-RECORD.
+003790     IF NOT WS-AUD-OK
+003800         DISPLAY "AUDIT-LOG WRITE FAILED - STATUS "
+003810             WS-AUD-FILE-STATUS
+003820     END-IF.
+003830 5000-WRITE-AUDIT-RECORD-EXIT.
+003840     EXIT.
+003850*
+003860******************************************************************
+003870* 9999-TERMINATE - CLOSE ALL OPEN FILES BEFORE STOP RUN.         *
+003880******************************************************************
+003890 9999-TERMINATE.
+003900     CLOSE USER-MASTER-FILE.
+003910     CLOSE AUDIT-LOG-FILE.
+003920 9999-TERMINATE-EXIT.
+003930     EXIT.
