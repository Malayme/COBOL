@@ -0,0 +1,545 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     UserBatch.
+000030 AUTHOR.         Malayme.
+000040 INSTALLATION.   COBILISTE PROJECT.
+000050 DATE-WRITTEN.   2026-08-08.
+000060 DATE-COMPILED.  2026-08-08.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    UserBatch                                                  *
+000110*                                                                *
+000120*    BATCH ENTRY POINT FOR COBILISTE.  READS A SEQUENTIAL        *
+000130*    TRANSACTION FILE OF PSEUDOS (ONE PER RECORD, PIC X(12))     *
+000140*    AND PRINTS THE SAME GREETING LINE THAT THE INTERACTIVE      *
+000150*    UserValue PROGRAM DISPLAYS, WITHOUT REQUIRING AN OPERATOR   *
+000160*    AT A TERMINAL.  DRIVEN BY ITS OWN JCL STEP - SEE            *
+000170*    JCL/USERBAT.JCL.                                            *
+000180*                                                                *
+000190*    MODIFICATION HISTORY                                       *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000220*    2026-08-08  ML   EACH PSEUDO PROCESSED IS NOW ALSO LOOKED   *
+000230*                     UP ON USER-MASTER (SAME AS THE INTERACTIVE *
+000240*                     RUN) AND AN AUDIT-TRAIL RECORD IS WRITTEN, *
+000250*                     SO A BATCH RUN LEAVES THE SAME TRAIL AS AN *
+000260*                     INTERACTIVE ONE.  GREETING TEXT COMES FROM *
+000270*                     THE LANGTXT TABLE; THE LANGUAGE CODE IS    *
+000280*                     PASSED IN AS THE FIRST WORD OF THE PARM.   *
+000290*    2026-08-08  ML   ADD CHECKPOINT/RESTART.  A CHECKPOINT      *
+000300*                     RECORD IS WRITTEN EVERY WS-CHECKPOINT-     *
+000310*                     INTERVAL RECORDS; A RUN STARTED WITH       *
+000320*                     "RESTART" AS THE SECOND PARM WORD SKIPS    *
+000330*                     TRANSACTIONS UP TO THE LAST CHECKPOINT     *
+000340*                     INSTEAD OF REPROCESSING THE WHOLE FILE.    *
+000350*    2026-08-08  ML   VALIDATE EACH PSEUDO AGAINST OUR NAMING    *
+000360*                     STANDARD BEFORE IT REACHES USER-MASTER OR  *
+000370*                     THE AUDIT LOG, THE SAME AS THE INTERACTIVE *
+000380*                     RUN.  A TRANSACTION THAT FAILS THE CHECK   *
+000390*                     IS SKIPPED AND NOTED ON PSEUDOUT SINCE     *
+000400*                     THERE IS NO OPERATOR TO RE-PROMPT.         *
+000410*    2026-08-08  ML   READ THE EXEC PARM THROUGH THE STANDARD    *
+000420*                     LENGTH-PREFIXED PARAMETER LIST IN THE      *
+000430*                     LINKAGE SECTION INSTEAD OF ACCEPT FROM     *
+000440*                     COMMAND-LINE, WHICH A BATCH JOB'S PARM=    *
+000450*                     NEVER REACHES ON THIS PLATFORM.  ALSO TRIM *
+000460*                     THE TRAILING SPACES OFF THE GREETING TEXT  *
+000470*                     BEFORE STRINGING IT WITH THE PSEUDO ON     *
+000480*                     PSEUDOUT.                                 *
+000490*                                                                *
+000500******************************************************************
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER.    IBM-370.
+000540 OBJECT-COMPUTER.    IBM-370.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT TRANS-FILE ASSIGN TO "PSEUDOIN"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000600*
+000610     SELECT PRINT-FILE ASSIGN TO "PSEUDOUT"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-PRINT-FILE-STATUS.
+000640*
+000650     SELECT USER-MASTER-FILE ASSIGN TO "USRMSTR"
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS DYNAMIC
+000680         RECORD KEY IS UM-PSEUDO
+000690         FILE STATUS IS WS-UM-FILE-STATUS.
+000700*
+000710     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS WS-AUD-FILE-STATUS.
+000740*
+000750     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000780*
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  TRANS-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  TRANS-RECORD                    PIC X(12).
+000840*
+000850 FD  PRINT-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  PRINT-RECORD                    PIC X(80).
+000880*
+000890 FD  USER-MASTER-FILE
+000900     LABEL RECORDS ARE STANDARD.
+000910 COPY USRMSTR.
+000920*
+000930 FD  AUDIT-LOG-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 COPY AUDITLOG.
+000960*
+000970 FD  CHECKPOINT-FILE
+000980     LABEL RECORDS ARE STANDARD.
+000990 COPY CHKPT.
+001000*
+001010 WORKING-STORAGE SECTION.
+001020 01  WS-NAME                         PIC X(12).
+001030*
+001040 01  WS-GREETING-TEXT                PIC X(20).
+001050 77  WS-GREETING-LENGTH              PIC 9(02) COMP.
+001060*
+001070 01  WS-PSEUDO-SWITCHES.
+001080     05  WS-PSEUDO-VALID-SW          PIC X(01) VALUE "N".
+001090         88  WS-PSEUDO-VALID             VALUE "Y".
+001100         88  WS-PSEUDO-INVALID            VALUE "N".
+001110*
+001120 77  WS-CHAR-INDEX                   PIC 9(02) COMP.
+001130 77  WS-TRAILING-BLANK-SW            PIC X(01).
+001140*
+001150 COPY LANGTXT.
+001160*
+001170 01  WS-PARM-STRING                  PIC X(20) VALUE SPACES.
+001180 01  WS-PARM-FIELDS.
+001190     05  WS-PARM-LANG-CODE           PIC X(02) VALUE SPACES.
+001200     05  WS-PARM-RESTART-WORD        PIC X(07) VALUE SPACES.
+001210         88  WS-PARM-IS-RESTART          VALUE "RESTART".
+001220*
+001230 01  WS-FILE-SWITCHES.
+001240     05  WS-TRANS-FILE-STATUS        PIC X(02) VALUE SPACES.
+001250         88  WS-TRANS-OK                 VALUE "00".
+001260         88  WS-TRANS-EOF                VALUE "10".
+001270     05  WS-PRINT-FILE-STATUS        PIC X(02) VALUE SPACES.
+001280         88  WS-PRINT-OK                 VALUE "00".
+001290     05  WS-UM-FILE-STATUS           PIC X(02) VALUE SPACES.
+001300         88  WS-UM-OK                    VALUE "00".
+001310         88  WS-UM-FILE-NOT-PRESENT      VALUE "35".
+001320     05  WS-AUD-FILE-STATUS          PIC X(02) VALUE SPACES.
+001330         88  WS-AUD-OK                   VALUE "00".
+001340     05  WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+001350         88  WS-CKPT-OK                  VALUE "00".
+001360         88  WS-CKPT-FILE-NOT-PRESENT    VALUE "35".
+001370         88  WS-CKPT-AT-EOF              VALUE "10".
+001380*
+001390 01  WS-CONTROL-SWITCHES.
+001400     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+001410         88  WS-END-OF-TRANS-FILE        VALUE "Y".
+001420*
+001430 01  WS-CURRENT-DATE-FIELDS.
+001440     05  WS-CURRENT-DATE             PIC 9(08).
+001450*
+001460 01  WS-CHECKPOINT-FIELDS.
+001470     05  WS-SEQUENCE-NUMBER          PIC 9(08) COMP VALUE ZERO.
+001480     05  WS-RESTART-SEQUENCE         PIC 9(08) COMP VALUE ZERO.
+001490     05  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 100.
+001500     05  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP VALUE ZERO.
+001510     05  WS-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE ZERO.
+001520*
+001530 LINKAGE SECTION.
+001540 01  WS-PARM-AREA.
+001550     05  WS-PARM-LENGTH              PIC S9(04) COMP.
+001560     05  WS-PARM-TEXT                PIC X(20).
+001570*
+001580 PROCEDURE DIVISION USING WS-PARM-AREA.
+001590*
+001600 0000-MAINLINE.
+001610     PERFORM 1000-INITIALIZE
+001620         THRU 1000-INITIALIZE-EXIT.
+001630*
+001640     PERFORM 2100-READ-TRANSACTION
+001650         THRU 2100-READ-TRANSACTION-EXIT.
+001660     PERFORM 2200-PROCESS-TRANSACTION
+001670         THRU 2200-PROCESS-TRANSACTION-EXIT
+001680         UNTIL WS-END-OF-TRANS-FILE.
+001690*
+001700     PERFORM 9999-TERMINATE
+001710         THRU 9999-TERMINATE-EXIT.
+001720*
+001730     STOP RUN.
+001740*
+001750******************************************************************
+001760* 1000-INITIALIZE - OPEN ALL FILES, PARSE THE PARM, LOAD THE     *
+001770*                   LANGUAGE TABLE AND POSITION FOR RESTART.     *
+001780******************************************************************
+001790 1000-INITIALIZE.
+001800     OPEN INPUT TRANS-FILE.
+001802     IF NOT WS-TRANS-OK
+001804         DISPLAY "TRANS-FILE OPEN FAILED - STATUS "
+001806             WS-TRANS-FILE-STATUS
+001808     END-IF.
+001810     OPEN OUTPUT PRINT-FILE.
+001812     IF NOT WS-PRINT-OK
+001814         DISPLAY "PRINT-FILE OPEN FAILED - STATUS "
+001816             WS-PRINT-FILE-STATUS
+001818     END-IF.
+001820*
+001830     OPEN I-O USER-MASTER-FILE.
+001840     IF WS-UM-FILE-NOT-PRESENT
+001850         OPEN OUTPUT USER-MASTER-FILE
+001860         CLOSE USER-MASTER-FILE
+001870         OPEN I-O USER-MASTER-FILE
+001880     END-IF.
+001890*
+001900     OPEN EXTEND AUDIT-LOG-FILE.
+001910     IF WS-AUD-FILE-STATUS = "35"
+001920         OPEN OUTPUT AUDIT-LOG-FILE
+001930         CLOSE AUDIT-LOG-FILE
+001940         OPEN EXTEND AUDIT-LOG-FILE
+001950     END-IF.
+001960*
+001970     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001980     PERFORM 1500-LOAD-LANGUAGE-TABLE
+001990         THRU 1500-LOAD-LANGUAGE-TABLE-EXIT.
+002000*
+002010     PERFORM 1600-PARSE-PARM
+002020         THRU 1600-PARSE-PARM-EXIT.
+002030*
+002040     PERFORM 1700-POSITION-FOR-RESTART
+002050         THRU 1700-POSITION-FOR-RESTART-EXIT.
+002060 1000-INITIALIZE-EXIT.
+002070     EXIT.
+002080*
+002090******************************************************************
+002100* 1500-LOAD-LANGUAGE-TABLE - LOAD THE FRENCH AND ENGLISH TEXT    *
+002110*                            COBILISTE SPEAKS INTO WS-LANGUAGE-  *
+002120*                            TABLE.                              *
+002130******************************************************************
+002140 1500-LOAD-LANGUAGE-TABLE.
+002150 COPY LANGLOAD.
+002160 1500-LOAD-LANGUAGE-TABLE-EXIT.
+002170     EXIT.
+002180*
+002190******************************************************************
+002200* 1600-PARSE-PARM - SPLIT THE JCL PARM INTO A LANGUAGE CODE AND  *
+002210*                   AN OPTIONAL RESTART KEYWORD.  THE PARM IS    *
+002220*                   RECEIVED THROUGH THE STANDARD LENGTH-       *
+002230*                   PREFIXED PARAMETER LIST IN THE LINKAGE      *
+002240*                   SECTION, NOT ACCEPT FROM COMMAND-LINE, SINCE *
+002250*                   THAT IS HOW EXEC PGM=...,PARM='...' ACTUALLY *
+002260*                   REACHES A PROGRAM.  DEFAULTS TO FRENCH WHEN  *
+002270*                   THE LANGUAGE CODE IS MISSING OR NOT ON THE   *
+002280*                   LANGUAGE TABLE.                              *
+002290******************************************************************
+002300 1600-PARSE-PARM.
+002310     MOVE SPACES TO WS-PARM-STRING.
+002320     IF WS-PARM-LENGTH > ZERO AND WS-PARM-LENGTH NOT > 20
+002330         MOVE WS-PARM-TEXT(1:WS-PARM-LENGTH) TO WS-PARM-STRING
+002340     END-IF.
+002350     UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+002360         INTO WS-PARM-LANG-CODE WS-PARM-RESTART-WORD.
+002370*
+002380     SET WS-LANGUAGE-IDX TO 1.
+002390     SEARCH WS-LANGUAGE-ENTRY
+002400         AT END
+002410             SET WS-LANGUAGE-IDX TO 1
+002420         WHEN WS-LANGUAGE-CODE(WS-LANGUAGE-IDX)
+002430               = WS-PARM-LANG-CODE
+002440             CONTINUE
+002450     END-SEARCH.
+002460 1600-PARSE-PARM-EXIT.
+002470     EXIT.
+002480*
+002490******************************************************************
+002500* 1700-POSITION-FOR-RESTART - WHEN THE RESTART KEYWORD WAS       *
+002510*                             PASSED, READ THE LAST CHECKPOINT   *
+002520*                             SO ALREADY-PROCESSED TRANSACTIONS  *
+002530*                             ARE SKIPPED.                       *
+002540******************************************************************
+002550 1700-POSITION-FOR-RESTART.
+002560     IF WS-PARM-IS-RESTART
+002570         OPEN INPUT CHECKPOINT-FILE
+002580         IF WS-CKPT-OK
+002590             READ CHECKPOINT-FILE
+002600                 AT END
+002610                     MOVE ZERO TO WS-RESTART-SEQUENCE
+002620                 NOT AT END
+002630                     MOVE CKPT-LAST-SEQUENCE-NBR
+002640                         TO WS-RESTART-SEQUENCE
+002650             END-READ
+002660             CLOSE CHECKPOINT-FILE
+002670         END-IF
+002680     END-IF.
+002690 1700-POSITION-FOR-RESTART-EXIT.
+002700     EXIT.
+002710*
+002720******************************************************************
+002730* 2100-READ-TRANSACTION - READ THE NEXT PSEUDO FROM THE          *
+002740*                         TRANSACTION FILE.                      *
+002750******************************************************************
+002760 2100-READ-TRANSACTION.
+002770     READ TRANS-FILE INTO WS-NAME
+002780         AT END
+002790             MOVE "Y" TO WS-EOF-SW
+002800     END-READ.
+002810 2100-READ-TRANSACTION-EXIT.
+002820     EXIT.
+002830*
+002840******************************************************************
+002850* 2200-PROCESS-TRANSACTION - GREET ONE PSEUDO UNLESS IT WAS      *
+002860*                            ALREADY DONE BEFORE THE LAST        *
+002870*                            CHECKPOINT, THEN CHECKPOINT AND     *
+002880*                            READ THE NEXT RECORD.               *
+002890******************************************************************
+002900 2200-PROCESS-TRANSACTION.
+002910     ADD 1 TO WS-SEQUENCE-NUMBER.
+002920*
+002930     IF WS-SEQUENCE-NUMBER > WS-RESTART-SEQUENCE
+002940         PERFORM 2300-GREET-ONE-NAME
+002950             THRU 2300-GREET-ONE-NAME-EXIT
+002960     END-IF.
+002970*
+002980     DIVIDE WS-SEQUENCE-NUMBER BY WS-CHECKPOINT-INTERVAL
+002990         GIVING WS-CHECKPOINT-QUOTIENT
+003000         REMAINDER WS-CHECKPOINT-REMAINDER.
+003010     IF WS-CHECKPOINT-REMAINDER = ZERO
+003020         PERFORM 2400-WRITE-CHECKPOINT
+003030             THRU 2400-WRITE-CHECKPOINT-EXIT
+003040     END-IF.
+003050*
+003060     PERFORM 2100-READ-TRANSACTION
+003070         THRU 2100-READ-TRANSACTION-EXIT.
+003080 2200-PROCESS-TRANSACTION-EXIT.
+003090     EXIT.
+003100*
+003110******************************************************************
+003120* 2300-GREET-ONE-NAME - VALIDATE THE PSEUDO AGAINST OUR NAMING   *
+003130*                       STANDARD; A TRANSACTION THAT FAILS IS    *
+003140*                       REJECTED INSTEAD OF UPDATING USER-MASTER *
+003150*                       OR THE AUDIT LOG.  A PSEUDO THAT PASSES  *
+003160*                       GETS THE GREETING LINE, THE ROSTER      *
+003170*                       UPDATE AND THE AUDIT-TRAIL RECORD.      *
+003180******************************************************************
+003190 2300-GREET-ONE-NAME.
+003200     PERFORM 3100-VALIDATE-PSEUDO
+003210         THRU 3100-VALIDATE-PSEUDO-EXIT.
+003220     IF WS-PSEUDO-INVALID
+003230         PERFORM 2350-REJECT-ONE-NAME
+003240             THRU 2350-REJECT-ONE-NAME-EXIT
+003250         GO TO 2300-GREET-ONE-NAME-EXIT
+003260     END-IF.
+003270*
+003280     PERFORM 4000-PROCESS-ROSTER
+003290         THRU 4000-PROCESS-ROSTER-EXIT.
+003300*
+003310     PERFORM 4500-COMPUTE-GREETING-LENGTH
+003320         THRU 4500-COMPUTE-GREETING-LENGTH-EXIT.
+003330     MOVE SPACES TO PRINT-RECORD.
+003340     STRING WS-GREETING-TEXT(1:WS-GREETING-LENGTH)
+003345             DELIMITED BY SIZE
+003350             WS-NAME DELIMITED BY SIZE
+003360             INTO PRINT-RECORD.
+003370     WRITE PRINT-RECORD.
+003372     PERFORM 2360-CHECK-PRINT-WRITE
+003374         THRU 2360-CHECK-PRINT-WRITE-EXIT.
+003380*
+003390     PERFORM 5000-WRITE-AUDIT-RECORD
+003400         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+003410 2300-GREET-ONE-NAME-EXIT.
+003420     EXIT.
+003430*
+003440******************************************************************
+003450* 2350-REJECT-ONE-NAME - THE PSEUDO FAILED THE NAMING STANDARD. *
+003460*                        THERE IS NO OPERATOR TO RE-PROMPT IN    *
+003470*                        BATCH, SO NOTE THE REJECTION ON        *
+003480*                        PSEUDOUT AND LEAVE USER-MASTER AND THE *
+003490*                        AUDIT LOG UNTOUCHED.                    *
+003500******************************************************************
+003510 2350-REJECT-ONE-NAME.
+003520     MOVE SPACES TO PRINT-RECORD.
+003530     IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+003540         STRING "REJECTED - INVALID PSEUDO: " DELIMITED BY SIZE
+003550                 WS-NAME                      DELIMITED BY SIZE
+003560                 INTO PRINT-RECORD
+003570     ELSE
+003580         STRING "REJETE - PSEUDO INVALIDE: "  DELIMITED BY SIZE
+003590                 WS-NAME                      DELIMITED BY SIZE
+003600                 INTO PRINT-RECORD
+003610     END-IF.
+003620     WRITE PRINT-RECORD.
+003622     PERFORM 2360-CHECK-PRINT-WRITE
+003624         THRU 2360-CHECK-PRINT-WRITE-EXIT.
+003630 2350-REJECT-ONE-NAME-EXIT.
+003640     EXIT.
+003642*
+003644******************************************************************
+003646* 2360-CHECK-PRINT-WRITE - REPORT A FAILED PSEUDOUT WRITE.       *
+003648******************************************************************
+003650 2360-CHECK-PRINT-WRITE.
+003652     IF NOT WS-PRINT-OK
+003654         DISPLAY "PRINT-FILE WRITE FAILED - STATUS "
+003656             WS-PRINT-FILE-STATUS
+003658     END-IF.
+003660 2360-CHECK-PRINT-WRITE-EXIT.
+003662     EXIT.
+003664*
+003660******************************************************************
+003670* 2400-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE   *
+003680*                         SEQUENCE NUMBER JUST PROCESSED.        *
+003690******************************************************************
+003700 2400-WRITE-CHECKPOINT.
+003710     MOVE WS-SEQUENCE-NUMBER TO CKPT-LAST-SEQUENCE-NBR.
+003712     OPEN OUTPUT CHECKPOINT-FILE.
+003714     IF NOT WS-CKPT-OK
+003716         DISPLAY "CHECKPOINT-FILE OPEN FAILED - STATUS "
+003718             WS-CKPT-FILE-STATUS
+003720         GO TO 2400-WRITE-CHECKPOINT-EXIT
+003722     END-IF.
+003730     WRITE CKPT-RECORD.
+003732     IF NOT WS-CKPT-OK
+003734         DISPLAY "CHECKPOINT-FILE WRITE FAILED - STATUS "
+003736             WS-CKPT-FILE-STATUS
+003738     END-IF.
+003740     CLOSE CHECKPOINT-FILE.
+003750 2400-WRITE-CHECKPOINT-EXIT.
+003760     EXIT.
+003770*
+003780******************************************************************
+003790* 3100-VALIDATE-PSEUDO - REJECT A BLANK PSEUDO, OTHERWISE CHECK  *
+003800*                        IT AGAINST OUR NAMING STANDARD.  SAME   *
+003810*                        CHECK AS UserValue AND UserCics.        *
+003820******************************************************************
+003830 3100-VALIDATE-PSEUDO.
+003840     MOVE "Y" TO WS-PSEUDO-VALID-SW.
+003850     IF WS-NAME = SPACES
+003860         MOVE "N" TO WS-PSEUDO-VALID-SW
+003870         GO TO 3100-VALIDATE-PSEUDO-EXIT
+003880     END-IF.
+003890     PERFORM 3200-CHECK-NAMING-STANDARD
+003900         THRU 3200-CHECK-NAMING-STANDARD-EXIT.
+003910 3100-VALIDATE-PSEUDO-EXIT.
+003920     EXIT.
+003930*
+003940******************************************************************
+003950* 3200-CHECK-NAMING-STANDARD / 3300-CHECK-ONE-CHARACTER - THE    *
+003960*                              PSEUDO MUST CONTAIN ONLY LETTERS  *
+003970*                              AND DIGITS, WITH NO LEADING OR    *
+003980*                              EMBEDDED SPACE.  SHARED WITH      *
+003985*                              UserValue AND UserCics VIA        *
+003986*                              NAMECHK.CPY.                      *
+003990******************************************************************
+004000     COPY NAMECHK.
+004070*
+004080******************************************************************
+004090* 3400-NAMING-ERROR - MARK THE PSEUDO INVALID.  BATCH MODE HAS   *
+004100*                      NO OPERATOR TO RE-PROMPT, SO THE FAILING  *
+004110*                      TRANSACTION IS SIMPLY SKIPPED AND NOTED   *
+004120*                      ON PSEUDOUT BY 3100-VALIDATE-PSEUDO'S     *
+004130*                      CALLER - NOTHING IS DISPLAYED HERE.       *
+004140******************************************************************
+004150 3400-NAMING-ERROR.
+004160     MOVE "N" TO WS-PSEUDO-VALID-SW.
+004170 3400-NAMING-ERROR-EXIT.
+004180     EXIT.
+004260*
+004270******************************************************************
+004280* 4000-PROCESS-ROSTER - LOOK THE PSEUDO UP ON USER-MASTER.  A    *
+004290*                       PSEUDO ALREADY ON FILE HAS ITS VISIT     *
+004300*                       COUNT BUMPED; A NEW PSEUDO IS ADDED.     *
+004310******************************************************************
+004320 4000-PROCESS-ROSTER.
+004330     MOVE WS-NAME TO UM-PSEUDO.
+004340     READ USER-MASTER-FILE
+004350         INVALID KEY
+004360             PERFORM 4100-ADD-NEW-USER
+004370                 THRU 4100-ADD-NEW-USER-EXIT
+004380         NOT INVALID KEY
+004390             PERFORM 4200-UPDATE-EXISTING-USER
+004400                 THRU 4200-UPDATE-EXISTING-USER-EXIT
+004410     END-READ.
+004420 4000-PROCESS-ROSTER-EXIT.
+004430     EXIT.
+004440*
+004450 4100-ADD-NEW-USER.
+004460     MOVE WS-NAME TO UM-PSEUDO.
+004470     MOVE WS-CURRENT-DATE TO UM-FIRST-SEEN-DATE.
+004480     MOVE 1 TO UM-VISIT-COUNT.
+004490     WRITE UM-RECORD
+004500         INVALID KEY
+004510             DISPLAY "USER-MASTER WRITE FAILED - STATUS "
+004520                 WS-UM-FILE-STATUS
+004530     END-WRITE.
+004540     MOVE WS-LANGUAGE-GREETING-NEW(WS-LANGUAGE-IDX)
+004550         TO WS-GREETING-TEXT.
+004560 4100-ADD-NEW-USER-EXIT.
+004570     EXIT.
+004580*
+004590 4200-UPDATE-EXISTING-USER.
+004600     ADD 1 TO UM-VISIT-COUNT.
+004610     REWRITE UM-RECORD
+004620         INVALID KEY
+004630             DISPLAY "USER-MASTER REWRITE FAILED - STATUS "
+004640                 WS-UM-FILE-STATUS
+004650     END-REWRITE.
+004660     MOVE WS-LANGUAGE-GREETING-DUP(WS-LANGUAGE-IDX)
+004670         TO WS-GREETING-TEXT.
+004680 4200-UPDATE-EXISTING-USER-EXIT.
+004690     EXIT.
+004700*
+004710******************************************************************
+004720* 4500-COMPUTE-GREETING-LENGTH - SCAN BACKWARD FROM POSITION 20  *
+004730*                                TO FIND THE ACTUAL, UNPADDED    *
+004740*                                LENGTH OF THE GREETING JUST     *
+004750*                                SELECTED, SO IT CAN BE STRUNG   *
+004760*                                WITHOUT A WALL OF TRAILING      *
+004770*                                BLANKS AHEAD OF THE PSEUDO.     *
+004775*                                ONE TRAILING SPACE IS KEPT AS   *
+004776*                                THE SEPARATOR BEFORE THE PSEUDO.*
+004780******************************************************************
+004790 4500-COMPUTE-GREETING-LENGTH.
+004800     MOVE 20 TO WS-GREETING-LENGTH.
+004810     PERFORM 4600-BACK-UP-OVER-TRAILING-SPACE
+004820         THRU 4600-BACK-UP-OVER-TRAILING-SPACE-EXIT
+004830         UNTIL WS-GREETING-LENGTH = ZERO
+004840            OR WS-GREETING-TEXT(WS-GREETING-LENGTH:1) NOT = SPACE.
+004845     IF WS-GREETING-LENGTH < 20
+004846         ADD 1 TO WS-GREETING-LENGTH
+004847     END-IF.
+004850 4500-COMPUTE-GREETING-LENGTH-EXIT.
+004860     EXIT.
+004870*
+004880 4600-BACK-UP-OVER-TRAILING-SPACE.
+004890     SUBTRACT 1 FROM WS-GREETING-LENGTH.
+004900 4600-BACK-UP-OVER-TRAILING-SPACE-EXIT.
+004910     EXIT.
+004920*
+004930******************************************************************
+004940* 5000-WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED AUDIT RECORD    *
+004950*                           FOR THIS GREETING.                   *
+004960******************************************************************
+004970 5000-WRITE-AUDIT-RECORD.
+004980     MOVE WS-NAME TO AUD-PSEUDO.
+004990     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+005000     ACCEPT AUD-RUN-TIME FROM TIME.
+005010     WRITE AUD-RECORD.
+005020     IF NOT WS-AUD-OK
+005030         DISPLAY "AUDIT-LOG WRITE FAILED - STATUS "
+005040             WS-AUD-FILE-STATUS
+005050     END-IF.
+005060 5000-WRITE-AUDIT-RECORD-EXIT.
+005070     EXIT.
+005080*
+005090******************************************************************
+005100* 9999-TERMINATE - CLOSE ALL OPEN FILES BEFORE STOP RUN.         *
+005110******************************************************************
+005120 9999-TERMINATE.
+005130     CLOSE TRANS-FILE.
+005140     CLOSE PRINT-FILE.
+005150     CLOSE USER-MASTER-FILE.
+005160     CLOSE AUDIT-LOG-FILE.
+005170 9999-TERMINATE-EXIT.
+005180     EXIT.
