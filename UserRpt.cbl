@@ -0,0 +1,279 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     UserRpt.
+000030 AUTHOR.         Malayme.
+000040 INSTALLATION.   COBILISTE PROJECT.
+000050 DATE-WRITTEN.   2026-08-08.
+000060 DATE-COMPILED.  2026-08-08.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    UserRpt                                                    *
+000110*                                                                *
+000120*    END-OF-DAY SUMMARY REPORT FOR COBILISTE.  SORTS THE AUDIT   *
+000130*    LOG BY PSEUDO AND PRINTS THE TOTAL NUMBER OF GREETINGS      *
+000140*    RUN, HOW MANY WERE UNIQUE PSEUDOS VERSUS REPEAT VISITS,     *
+000150*    AND THE SINGLE LONGEST PSEUDO SEEN (SIGNIFICANT SINCE       *
+000160*    WS-NAME ON UserValue TRUNCATES AT 12 CHARACTERS).           *
+000170*                                                                *
+000180*    MODIFICATION HISTORY                                       *
+000190*    DATE       INIT  DESCRIPTION                                *
+000200*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000205*    2026-08-08  ML   AUDITLOG IS A SINGLE DATASET THAT GROWS    *
+000206*                     ACROSS EVERY RUN (OPEN EXTEND/DISP=MOD),   *
+000207*                     SO THE SORTED SUMMARIZATION PASS NOW SKIPS *
+000208*                     ANY RECORD WHOSE RUN DATE ISN'T TODAY'S -  *
+000209*                     OTHERWISE THIS REPORTS LIFETIME TOTALS     *
+000210*                     INSTEAD OF THE END-OF-DAY FIGURES ASKED    *
+000211*                     FOR.                                       *
+000213*    2026-08-08  ML   DECLARE FILE STATUS ON SORTED-FILE AND     *
+000214*                     SUMMARY-FILE AND CHECK IT ON OPEN AND      *
+000215*                     WRITE, MATCHING THE DISCIPLINE UserValue   *
+000216*                     AND UserBatch ALREADY FOLLOW FOR EVERY     *
+000217*                     FILE THEY TOUCH.                           *
+000218*                                                                *
+000220******************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.    IBM-370.
+000260 OBJECT-COMPUTER.    IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000300         ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000330*
+000340     SELECT SORTED-FILE ASSIGN TO "SRTOUT"
+000350         ORGANIZATION IS SEQUENTIAL
+000355         FILE STATUS IS WS-SRT-FILE-STATUS.
+000360*
+000370     SELECT SUMMARY-FILE ASSIGN TO "SUMMRPT"
+000380         ORGANIZATION IS SEQUENTIAL
+000385         FILE STATUS IS WS-SUM-FILE-STATUS.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  AUDIT-LOG-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440 COPY AUDITLOG.
+000450*
+000460 SD  SORT-WORK-FILE.
+000470 COPY AUDITLOG REPLACING AUD-RECORD BY SRT-RECORD
+000480                         AUD-PSEUDO BY SRT-PSEUDO
+000490                         AUD-RUN-DATE BY SRT-RUN-DATE
+000500                         AUD-RUN-TIME BY SRT-RUN-TIME.
+000510*
+000520 FD  SORTED-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY AUDITLOG REPLACING AUD-RECORD BY OUT-RECORD
+000550                         AUD-PSEUDO BY OUT-PSEUDO
+000560                         AUD-RUN-DATE BY OUT-RUN-DATE
+000570                         AUD-RUN-TIME BY OUT-RUN-TIME.
+000580*
+000590 FD  SUMMARY-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  SUMMARY-RECORD                  PIC X(80).
+000620*
+000630 WORKING-STORAGE SECTION.
+000632 01  WS-FILE-SWITCHES.
+000634     05  WS-SRT-FILE-STATUS          PIC X(02) VALUE SPACES.
+000635         88  WS-SRT-OK                   VALUE "00".
+000636         88  WS-SRT-EOF                  VALUE "10".
+000637     05  WS-SUM-FILE-STATUS          PIC X(02) VALUE SPACES.
+000638         88  WS-SUM-OK                   VALUE "00".
+000639*
+000640 01  WS-CONTROL-SWITCHES.
+000650     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+000660         88  WS-END-OF-SORTED-FILE       VALUE "Y".
+000670     05  WS-FIRST-RECORD-SW          PIC X(01) VALUE "Y".
+000680         88  WS-FIRST-RECORD             VALUE "Y".
+000690*
+000700 01  WS-COUNTERS.
+000710     05  WS-TOTAL-GREETINGS          PIC 9(08) COMP VALUE ZERO.
+000720     05  WS-UNIQUE-PSEUDO-COUNT      PIC 9(08) COMP VALUE ZERO.
+000730     05  WS-REPEAT-VISIT-COUNT       PIC 9(08) COMP VALUE ZERO.
+000740*
+000750 01  WS-PREVIOUS-PSEUDO              PIC X(12) VALUE SPACES.
+000755*
+000756 01  WS-CURRENT-DATE-FIELDS.
+000757     05  WS-CURRENT-DATE             PIC 9(08).
+000760*
+000770 01  WS-LONGEST-PSEUDO-FIELDS.
+000780     05  WS-LONGEST-PSEUDO           PIC X(12) VALUE SPACES.
+000790     05  WS-LONGEST-LENGTH           PIC 9(02) COMP VALUE ZERO.
+000800     05  WS-CURRENT-LENGTH           PIC 9(02) COMP VALUE ZERO.
+000810     05  WS-LENGTH-IDX               PIC 9(02) COMP VALUE ZERO.
+000820*
+000830 01  WS-REPORT-NUMERIC-EDIT          PIC ZZZZZZZ9.
+000840*
+000850 PROCEDURE DIVISION.
+000860*
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE
+000890         THRU 1000-INITIALIZE-EXIT.
+000900*
+000910     SORT SORT-WORK-FILE
+000920         ON ASCENDING KEY SRT-PSEUDO
+000930         USING AUDIT-LOG-FILE
+000940         GIVING SORTED-FILE.
+000950*
+000960     PERFORM 2000-SUMMARIZE-SORTED-FILE
+000970         THRU 2000-SUMMARIZE-SORTED-FILE-EXIT.
+000980*
+000990     PERFORM 5000-WRITE-SUMMARY-REPORT
+001000         THRU 5000-WRITE-SUMMARY-REPORT-EXIT.
+001010*
+001020     PERFORM 9999-TERMINATE
+001030         THRU 9999-TERMINATE-EXIT.
+001040*
+001050     STOP RUN.
+001060*
+001070******************************************************************
+001080* 1000-INITIALIZE - OPEN THE SUMMARY REPORT FILE AND CAPTURE     *
+001090*                   TODAY'S DATE.  THE SORT VERB OPENS AND       *
+001095*                   CLOSES ITS OWN FILES.                        *
+001100******************************************************************
+001110 1000-INITIALIZE.
+001120     OPEN OUTPUT SUMMARY-FILE.
+001122     IF NOT WS-SUM-OK
+001123         DISPLAY "SUMMARY-FILE OPEN FAILED - STATUS "
+001124             WS-SUM-FILE-STATUS
+001126     END-IF.
+001127     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001130 1000-INITIALIZE-EXIT.
+001140     EXIT.
+001150*
+001160******************************************************************
+001170* 2000-SUMMARIZE-SORTED-FILE - READ THE SORTED AUDIT LOG AND     *
+001180*                              ACCUMULATE TODAY'S TOTALS.        *
+001190******************************************************************
+001200 2000-SUMMARIZE-SORTED-FILE.
+001210     OPEN INPUT SORTED-FILE.
+001212     IF NOT WS-SRT-OK
+001213         DISPLAY "SORTED-FILE OPEN FAILED - STATUS "
+001214             WS-SRT-FILE-STATUS
+001216     END-IF.
+001220     PERFORM 2100-READ-SORTED-RECORD
+001230         THRU 2100-READ-SORTED-RECORD-EXIT.
+001240     PERFORM 2200-PROCESS-SORTED-RECORD
+001250         THRU 2200-PROCESS-SORTED-RECORD-EXIT
+001260         UNTIL WS-END-OF-SORTED-FILE.
+001270     CLOSE SORTED-FILE.
+001280 2000-SUMMARIZE-SORTED-FILE-EXIT.
+001290     EXIT.
+001300*
+001310 2100-READ-SORTED-RECORD.
+001320     READ SORTED-FILE
+001330         AT END
+001340             MOVE "Y" TO WS-EOF-SW
+001350     END-READ.
+001360 2100-READ-SORTED-RECORD-EXIT.
+001370     EXIT.
+001380*
+001390 2200-PROCESS-SORTED-RECORD.
+001395     IF OUT-RUN-DATE = WS-CURRENT-DATE
+001400         ADD 1 TO WS-TOTAL-GREETINGS
+001410*
+001420         IF WS-FIRST-RECORD OR OUT-PSEUDO NOT = WS-PREVIOUS-PSEUDO
+001430             ADD 1 TO WS-UNIQUE-PSEUDO-COUNT
+001440         ELSE
+001450             ADD 1 TO WS-REPEAT-VISIT-COUNT
+001460         END-IF
+001470         MOVE "N" TO WS-FIRST-RECORD-SW
+001480         MOVE OUT-PSEUDO TO WS-PREVIOUS-PSEUDO
+001490*
+001500         PERFORM 3000-COMPUTE-PSEUDO-LENGTH
+001510             THRU 3000-COMPUTE-PSEUDO-LENGTH-EXIT
+001520         IF WS-CURRENT-LENGTH > WS-LONGEST-LENGTH
+001530             MOVE WS-CURRENT-LENGTH TO WS-LONGEST-LENGTH
+001540             MOVE OUT-PSEUDO TO WS-LONGEST-PSEUDO
+001550         END-IF
+001555     END-IF.
+001560*
+001570     PERFORM 2100-READ-SORTED-RECORD
+001580         THRU 2100-READ-SORTED-RECORD-EXIT.
+001590 2200-PROCESS-SORTED-RECORD-EXIT.
+001600     EXIT.
+001610*
+001620******************************************************************
+001630* 3000-COMPUTE-PSEUDO-LENGTH - SCAN BACKWARD FROM POSITION 12    *
+001640*                              TO FIND THE ACTUAL, UNPADDED      *
+001650*                              LENGTH OF THE CURRENT PSEUDO.     *
+001660******************************************************************
+001670 3000-COMPUTE-PSEUDO-LENGTH.
+001680     MOVE 12 TO WS-LENGTH-IDX.
+001690     PERFORM 3100-BACK-UP-OVER-TRAILING-SPACE
+001700         THRU 3100-BACK-UP-OVER-TRAILING-SPACE-EXIT
+001710         UNTIL WS-LENGTH-IDX = ZERO
+001720            OR OUT-PSEUDO(WS-LENGTH-IDX:1) NOT = SPACE.
+001730     MOVE WS-LENGTH-IDX TO WS-CURRENT-LENGTH.
+001740 3000-COMPUTE-PSEUDO-LENGTH-EXIT.
+001750     EXIT.
+001760*
+001770 3100-BACK-UP-OVER-TRAILING-SPACE.
+001780     SUBTRACT 1 FROM WS-LENGTH-IDX.
+001790 3100-BACK-UP-OVER-TRAILING-SPACE-EXIT.
+001800     EXIT.
+001810*
+001820******************************************************************
+001830* 5000-WRITE-SUMMARY-REPORT - PRINT THE END-OF-DAY TOTALS.       *
+001840******************************************************************
+001850 5000-WRITE-SUMMARY-REPORT.
+001860     MOVE SPACES TO SUMMARY-RECORD.
+001870     MOVE "COBILISTE - END OF DAY SUMMARY" TO SUMMARY-RECORD.
+001880     WRITE SUMMARY-RECORD.
+001882     PERFORM 5100-CHECK-SUMMARY-WRITE
+001884         THRU 5100-CHECK-SUMMARY-WRITE-EXIT.
+001890*
+001900     MOVE WS-TOTAL-GREETINGS TO WS-REPORT-NUMERIC-EDIT.
+001910     MOVE SPACES TO SUMMARY-RECORD.
+001920     STRING "TOTAL GREETINGS RUN . . . . . . : " DELIMITED BY SIZE
+001930             WS-REPORT-NUMERIC-EDIT DELIMITED BY SIZE
+001940             INTO SUMMARY-RECORD.
+001950     WRITE SUMMARY-RECORD.
+001952     PERFORM 5100-CHECK-SUMMARY-WRITE
+001954         THRU 5100-CHECK-SUMMARY-WRITE-EXIT.
+001960*
+001970     MOVE WS-UNIQUE-PSEUDO-COUNT TO WS-REPORT-NUMERIC-EDIT.
+001980     MOVE SPACES TO SUMMARY-RECORD.
+001990     STRING "UNIQUE PSEUDOS  . . . . . . . . : " DELIMITED BY SIZE
+002000             WS-REPORT-NUMERIC-EDIT DELIMITED BY SIZE
+002010             INTO SUMMARY-RECORD.
+002020     WRITE SUMMARY-RECORD.
+002022     PERFORM 5100-CHECK-SUMMARY-WRITE
+002024         THRU 5100-CHECK-SUMMARY-WRITE-EXIT.
+002030*
+002040     MOVE WS-REPEAT-VISIT-COUNT TO WS-REPORT-NUMERIC-EDIT.
+002050     MOVE SPACES TO SUMMARY-RECORD.
+002060     STRING "REPEAT VISITS . . . . . . . . . : " DELIMITED BY SIZE
+002070             WS-REPORT-NUMERIC-EDIT DELIMITED BY SIZE
+002080             INTO SUMMARY-RECORD.
+002090     WRITE SUMMARY-RECORD.
+002092     PERFORM 5100-CHECK-SUMMARY-WRITE
+002094         THRU 5100-CHECK-SUMMARY-WRITE-EXIT.
+002100*
+002110     MOVE SPACES TO SUMMARY-RECORD.
+002120     STRING "LONGEST PSEUDO TODAY. . . . . . : " DELIMITED BY SIZE
+002130             WS-LONGEST-PSEUDO DELIMITED BY SIZE
+002140             INTO SUMMARY-RECORD.
+002150     WRITE SUMMARY-RECORD.
+002152     PERFORM 5100-CHECK-SUMMARY-WRITE
+002154         THRU 5100-CHECK-SUMMARY-WRITE-EXIT.
+002160 5000-WRITE-SUMMARY-REPORT-EXIT.
+002170     EXIT.
+002172*
+002174 5100-CHECK-SUMMARY-WRITE.
+002176     IF NOT WS-SUM-OK
+002178         DISPLAY "SUMMARY-FILE WRITE FAILED - STATUS "
+002180             WS-SUM-FILE-STATUS
+002182     END-IF.
+002184 5100-CHECK-SUMMARY-WRITE-EXIT.
+002186     EXIT.
+002188*
+002190******************************************************************
+002200* 9999-TERMINATE - CLOSE ALL OPEN FILES BEFORE STOP RUN.         *
+002210******************************************************************
+002220 9999-TERMINATE.
+002230     CLOSE SUMMARY-FILE.
+002240 9999-TERMINATE-EXIT.
+002250     EXIT.
