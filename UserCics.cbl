@@ -0,0 +1,503 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     UserCics.
+000030 AUTHOR.         Malayme.
+000040 INSTALLATION.   COBILISTE PROJECT.
+000050 DATE-WRITTEN.   2026-08-08.
+000060 DATE-COMPILED.  2026-08-08.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    UserCics                                                   *
+000110*                                                                *
+000120*    ONLINE COUNTERPART OF UserValue.  A CICS PSEUDO-           *
+000130*    CONVERSATIONAL TRANSACTION (CBLU) THAT PUTS UP THE COBILM1  *
+000140*    MAP (MAPSET COBILMAP - SEE bms/COBILMAP.bms) SO A 3270      *
+000150*    OPERATOR CAN PICK A LANGUAGE AND KEY IN A PSEUDO INSTEAD OF *
+000160*    ANSWERING RAW ACCEPT/DISPLAY PROMPTS AT A CONSOLE.  THE     *
+000170*    SAME NAMING-STANDARD CHECKS AND USER-MASTER/AUDIT-LOG       *
+000180*    BOOKKEEPING UserValue AND UserBatch PERFORM ARE APPLIED     *
+000190*    HERE, ONLY REACHED THROUGH EXEC CICS FILE CONTROL AND A     *
+000200*    TRANSIENT DATA QUEUE RATHER THAN COBOL FILE I/O.            *
+000210*                                                                *
+000220*    PF3 AND PF12 (AND CLEAR) CANCEL THE TRANSACTION AT ANY      *
+000230*    POINT WITHOUT UPDATING USER-MASTER OR AUDIT-LOG.            *
+000240*                                                                *
+000250*    MODIFICATION HISTORY                                       *
+000260*    DATE       INIT  DESCRIPTION                                *
+000270*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000275*    2026-08-08  ML   SPEAK THE BLANK-PSEUDO WARNING IN THE      *
+000276*                     SELECTED LANGUAGE, CHECK LETTERS WITH THE  *
+000277*                     ALPHABETIC-UPPER/-LOWER CLASS TESTS        *
+000278*                     INSTEAD OF LITERAL RANGES (WHICH ONLY HOLD *
+000279*                     UNDER ASCII COLLATING, NOT ON THIS         *
+000280*                     PROGRAM'S EBCDIC TARGET), AND CHECK        *
+000281*                     WS-CICS-RESP AFTER EVERY WRITE, REWRITE    *
+000282*                     AND WRITEQ TD SO A FAILED ROSTER OR AUDIT  *
+000283*                     UPDATE IS REPORTED INSTEAD OF SHOWING THE  *
+000284*                     SUCCESS GREETING ANYWAY.                   *
+000285*    2026-08-08  ML   THE USER-MASTER READ ONLY TREATS          *
+000286*                     DFHRESP(NOTFND) AS A NEW PSEUDO NOW;       *
+000287*                     EVERY OTHER NON-NORMAL RESPONSE (FILE NOT  *
+000288*                     OPEN, ENQ CONFLICT, I/O ERROR) GOES        *
+000289*                     THROUGH THE SAME FAILURE PATH AS A BAD     *
+000290*                     WRITE INSTEAD OF BEING MISREAD AS "NOT ON  *
+000291*                     FILE" AND MASKED BY A WRITE.  ALSO TRIM    *
+000292*                     THE TRAILING SPACES OFF THE GREETING TEXT  *
+000293*                     BEFORE STRINGING IT WITH THE PSEUDO.       *
+000294*                                                                *
+000295******************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.    IBM-370.
+000330 OBJECT-COMPUTER.    IBM-370.
+000340*
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-NAME                         PIC X(12).
+000380*
+000390 01  WS-PSEUDO-SWITCHES.
+000400     05  WS-PSEUDO-VALID-SW          PIC X(01) VALUE "N".
+000410         88  WS-PSEUDO-VALID             VALUE "Y".
+000420         88  WS-PSEUDO-INVALID            VALUE "N".
+000430*
+000440 77  WS-CHAR-INDEX                   PIC 9(02) COMP.
+000450 77  WS-TRAILING-BLANK-SW            PIC X(01).
+000460*
+000470 01  WS-GREETING-TEXT                PIC X(20).
+000475 77  WS-GREETING-LENGTH              PIC 9(02) COMP.
+000480 01  WS-MSG-TEXT                     PIC X(70).
+000490*
+000500 COPY LANGTXT.
+000510*
+000520 01  WS-LANG-CODE-INPUT              PIC X(02).
+000530*
+000540 01  WS-LANG-SWITCHES.
+000550     05  WS-LANG-VALID-SW            PIC X(01) VALUE "N".
+000560         88  WS-LANG-VALID               VALUE "Y".
+000570         88  WS-LANG-INVALID              VALUE "N".
+000580*
+000590 01  WS-CURRENT-DATE-FIELDS.
+000600     05  WS-CURRENT-DATE             PIC 9(08).
+000610 01  WS-ABSTIME                      PIC S9(15) COMP-3.
+000620 01  WS-TIME-HHMMSS                  PIC 9(06).
+000630*
+000640 01  WS-CICS-RESP                    PIC S9(08) COMP.
+000645*
+000646 01  WS-CICS-SWITCHES.
+000647     05  WS-CICS-WRITE-SW            PIC X(01) VALUE "Y".
+000648         88  WS-CICS-WRITE-OK            VALUE "Y".
+000649         88  WS-CICS-WRITE-FAILED        VALUE "N".
+000650*
+000660 COPY USRMSTR.
+000670*
+000680 COPY AUDITLOG.
+000690*
+000700 COPY COBILMAP.
+000710*
+000720 LINKAGE SECTION.
+000730 01  DFHCOMMAREA.
+000740     05  CA-SCREEN-SENT-SW           PIC X(01).
+000750*
+000760 PROCEDURE DIVISION.
+000770*
+000780 0000-MAINLINE.
+000790     EXEC CICS HANDLE CONDITION
+000800         MAPFAIL (8000-SEND-INITIAL-SCREEN)
+000810     END-EXEC.
+000820     EXEC CICS HANDLE AID
+000830         PF3   (9000-CANCEL)
+000840         PF12  (9000-CANCEL)
+000850         CLEAR (9000-CANCEL)
+000860     END-EXEC.
+000870*
+000880     IF EIBCALEN = 0
+000890         PERFORM 1000-INITIALIZE
+000900             THRU 1000-INITIALIZE-EXIT
+000910         PERFORM 8000-SEND-INITIAL-SCREEN
+000920             THRU 8000-SEND-INITIAL-SCREEN-EXIT
+000930     ELSE
+000940         PERFORM 1000-INITIALIZE
+000950             THRU 1000-INITIALIZE-EXIT
+000960         PERFORM 2000-RECEIVE-AND-VALIDATE
+000970             THRU 2000-RECEIVE-AND-VALIDATE-EXIT
+000980     END-IF.
+001000 0000-MAINLINE-EXIT.
+001010     GOBACK.
+001020*
+001030******************************************************************
+001040* 1000-INITIALIZE - LOAD THE LANGUAGE TABLE AND CAPTURE TODAY'S  *
+001050*                   DATE/TIME FOR THE AUDIT RECORD.              *
+001060******************************************************************
+001070 1000-INITIALIZE.
+001080     PERFORM 1500-LOAD-LANGUAGE-TABLE
+001090         THRU 1500-LOAD-LANGUAGE-TABLE-EXIT.
+001100     EXEC CICS ASKTIME
+001110         ABSTIME (WS-ABSTIME)
+001120     END-EXEC.
+001130     EXEC CICS FORMATTIME
+001140         ABSTIME  (WS-ABSTIME)
+001150         YYYYMMDD (WS-CURRENT-DATE)
+001160         TIME     (WS-TIME-HHMMSS)
+001170     END-EXEC.
+001180 1000-INITIALIZE-EXIT.
+001190     EXIT.
+001200*
+001210******************************************************************
+001220* 1500-LOAD-LANGUAGE-TABLE - SAME TEXT UserValue AND UserBatch   *
+001230*                            SPEAK, LOADED FROM THE SHARED       *
+001240*                            LANGLOAD.CPY COPYBOOK.              *
+001250******************************************************************
+001260 1500-LOAD-LANGUAGE-TABLE.
+001270 COPY LANGLOAD.
+001280 1500-LOAD-LANGUAGE-TABLE-EXIT.
+001290     EXIT.
+001300*
+001310******************************************************************
+001320* 8000-SEND-INITIAL-SCREEN - PUT UP A BLANK COBILM1 MAP AND      *
+001330*                            WAIT FOR THE OPERATOR'S FIRST       *
+001340*                            ENTER.  FIRES ON MAPFAIL TOO, SINCE *
+001350*                            A BLANK RE-SEND OF THE FIRST SCREEN *
+001360*                            HAS NOTHING TO RECEIVE.             *
+001370******************************************************************
+001380 8000-SEND-INITIAL-SCREEN.
+001390     MOVE SPACES TO COBILM1O.
+001400     MOVE "FR" TO LANGO.
+001410     EXEC CICS SEND MAP ("COBILM1")
+001420         MAPSET ("COBILMAP")
+001430         FROM   (COBILM1O)
+001440         ERASE
+001450         FREEKB
+001460     END-EXEC.
+001470     MOVE "Y" TO CA-SCREEN-SENT-SW.
+001480     EXEC CICS RETURN
+001490         TRANSID  ("CBLU")
+001500         COMMAREA (DFHCOMMAREA)
+001510         LENGTH   (LENGTH OF DFHCOMMAREA)
+001520     END-EXEC.
+001540 8000-SEND-INITIAL-SCREEN-EXIT.
+001550     EXIT.
+001560*
+001570******************************************************************
+001580* 2000-RECEIVE-AND-VALIDATE - READ BACK THE OPERATOR'S ENTRY,    *
+001590*                             VALIDATE LANGUAGE THEN PSEUDO, AND *
+001600*                             ON SUCCESS UPDATE THE ROSTER AND   *
+001610*                             AUDIT LOG AND SHOW THE GREETING.   *
+001620*                             ANY VALIDATION FAILURE RE-SENDS    *
+001630*                             THE SAME SCREEN WITH AN ERROR      *
+001640*                             MESSAGE INSTEAD OF ENDING THE      *
+001650*                             CONVERSATION.                      *
+001660******************************************************************
+001670 2000-RECEIVE-AND-VALIDATE.
+001680     EXEC CICS RECEIVE MAP ("COBILM1")
+001690         MAPSET ("COBILMAP")
+001700         INTO   (COBILM1I)
+001710     END-EXEC.
+001720*
+001730     PERFORM 2100-VALIDATE-LANGUAGE
+001740         THRU 2100-VALIDATE-LANGUAGE-EXIT.
+001750     IF WS-LANG-INVALID
+001760         PERFORM 8100-RE-SEND-SCREEN
+001770             THRU 8100-RE-SEND-SCREEN-EXIT
+001790     END-IF.
+001800*
+001810     PERFORM 3100-VALIDATE-PSEUDO
+001820         THRU 3100-VALIDATE-PSEUDO-EXIT.
+001830     IF WS-PSEUDO-INVALID
+001840         PERFORM 8100-RE-SEND-SCREEN
+001850             THRU 8100-RE-SEND-SCREEN-EXIT
+001870     END-IF.
+001880*
+001885     MOVE "Y" TO WS-CICS-WRITE-SW.
+001890     PERFORM 4000-PROCESS-ROSTER
+001900         THRU 4000-PROCESS-ROSTER-EXIT.
+001902     IF WS-CICS-WRITE-FAILED
+001904         PERFORM 8200-SEND-FAILURE-SCREEN
+001906             THRU 8200-SEND-FAILURE-SCREEN-EXIT
+001910     END-IF.
+001912     PERFORM 5000-WRITE-AUDIT-RECORD
+001920         THRU 5000-WRITE-AUDIT-RECORD-EXIT.
+001925     IF WS-CICS-WRITE-FAILED
+001926         PERFORM 8200-SEND-FAILURE-SCREEN
+001927             THRU 8200-SEND-FAILURE-SCREEN-EXIT
+001929     END-IF.
+001930*
+001935     PERFORM 4500-COMPUTE-GREETING-LENGTH
+001936         THRU 4500-COMPUTE-GREETING-LENGTH-EXIT.
+001940     STRING WS-GREETING-TEXT(1:WS-GREETING-LENGTH)
+001945            DELIMITED BY SIZE
+001950            WS-NAME DELIMITED BY SIZE
+001960         INTO WS-MSG-TEXT.
+001970     MOVE WS-MSG-TEXT TO MSGO.
+001980     MOVE WS-NAME TO PSEUDOO.
+001990     EXEC CICS SEND MAP ("COBILM1")
+002000         MAPSET  ("COBILMAP")
+002010         FROM    (COBILM1O)
+002020         DATAONLY
+002030         FREEKB
+002040     END-EXEC.
+002050     EXEC CICS RETURN
+002060     END-EXEC.
+002080 2000-RECEIVE-AND-VALIDATE-EXIT.
+002090     EXIT.
+002100*
+002110******************************************************************
+002120* 2100-VALIDATE-LANGUAGE - THE LANGUAGE CODE MUST MATCH AN ENTRY *
+002130*                          IN WS-LANGUAGE-TABLE.                 *
+002140******************************************************************
+002150 2100-VALIDATE-LANGUAGE.
+002160     MOVE SPACES TO WS-LANG-CODE-INPUT.
+002170     IF LANGL > 0
+002180         MOVE LANGI TO WS-LANG-CODE-INPUT
+002190     END-IF.
+002200     SET WS-LANGUAGE-IDX TO 1.
+002210     SEARCH WS-LANGUAGE-ENTRY
+002220         AT END
+002230             MOVE "N" TO WS-LANG-VALID-SW
+002240             MOVE "LANGUE INCONNUE / UNKNOWN LANGUAGE"
+002250                 TO WS-MSG-TEXT
+002260         WHEN WS-LANGUAGE-CODE(WS-LANGUAGE-IDX)
+002270               = WS-LANG-CODE-INPUT
+002280             MOVE "Y" TO WS-LANG-VALID-SW
+002290     END-SEARCH.
+002300 2100-VALIDATE-LANGUAGE-EXIT.
+002310     EXIT.
+002320*
+002330******************************************************************
+002340* 3100-VALIDATE-PSEUDO - REJECT A BLANK ENTRY, OTHERWISE CHECK   *
+002350*                        IT AGAINST OUR NAMING STANDARD.         *
+002360******************************************************************
+002370 3100-VALIDATE-PSEUDO.
+002380     MOVE SPACES TO WS-NAME.
+002390     IF PSEUDOL > 0
+002400         MOVE PSEUDOI TO WS-NAME
+002410     END-IF.
+002420     MOVE "Y" TO WS-PSEUDO-VALID-SW.
+002430     IF WS-NAME = SPACES
+002440         MOVE "N" TO WS-PSEUDO-VALID-SW
+002450         IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+002455             MOVE "PSEUDO IS BLANK - PLEASE ENTER A PSEUDO."
+002456                 TO WS-MSG-TEXT
+002460         ELSE
+002465             MOVE "PSEUDO VIDE - MERCI DE SAISIR UN PSEUDO."
+002466                 TO WS-MSG-TEXT
+002470         END-IF
+002475         GO TO 3100-VALIDATE-PSEUDO-EXIT
+002480     END-IF.
+002490     PERFORM 3200-CHECK-NAMING-STANDARD
+002500         THRU 3200-CHECK-NAMING-STANDARD-EXIT.
+002510 3100-VALIDATE-PSEUDO-EXIT.
+002520     EXIT.
+002530*
+002540******************************************************************
+002550* 3200-CHECK-NAMING-STANDARD / 3300-CHECK-ONE-CHARACTER - THE    *
+002560*                              PSEUDO MUST CONTAIN ONLY LETTERS  *
+002570*                              AND DIGITS, WITH NO LEADING OR    *
+002580*                              EMBEDDED SPACE.  SHARED WITH      *
+002585*                              UserValue AND UserBatch VIA       *
+002587*                              NAMECHK.CPY.                      *
+002590******************************************************************
+002600     COPY NAMECHK.
+002680*
+002930 3400-NAMING-ERROR.
+002940     IF WS-PSEUDO-VALID
+002950         IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+002960             STRING "PSEUDO: LETTERS/DIGITS ONLY, NO LEADING"
+002962                    DELIMITED BY SIZE
+002964                    " SPACE - RE-ENTER." DELIMITED BY SIZE
+002966                INTO WS-MSG-TEXT
+002980         ELSE
+002990             STRING "PSEUDO : LETTRES OU CHIFFRES, SANS ESPACE"
+002992                    DELIMITED BY SIZE
+002994                    " - RESAISIR." DELIMITED BY SIZE
+002996                INTO WS-MSG-TEXT
+003020         END-IF
+003025     END-IF.
+003030     MOVE "N" TO WS-PSEUDO-VALID-SW.
+003040 3400-NAMING-ERROR-EXIT.
+003050     EXIT.
+003060*
+003070******************************************************************
+003080* 4000-PROCESS-ROSTER - LOOK THE PSEUDO UP ON USER-MASTER (VSAM  *
+003090*                       FILE USRMSTR) THROUGH CICS FILE CONTROL. *
+003100*                       A PSEUDO ALREADY ON FILE HAS ITS VISIT   *
+003110*                       COUNT BUMPED; A PSEUDO NOT FOUND IS      *
+003115*                       ADDED.  ANY OTHER NON-NORMAL RESPONSE IS *
+003118*                       A REAL FILE FAILURE, NOT A NEW PSEUDO.   *
+003120******************************************************************
+003130 4000-PROCESS-ROSTER.
+003140     MOVE WS-NAME TO UM-PSEUDO.
+003150     EXEC CICS READ
+003160         FILE    ("USRMSTR")
+003170         INTO    (UM-RECORD)
+003180         RIDFLD  (UM-PSEUDO)
+003190         UPDATE
+003200         RESP    (WS-CICS-RESP)
+003210     END-EXEC.
+003220     IF WS-CICS-RESP = DFHRESP(NORMAL)
+003230         PERFORM 4200-UPDATE-EXISTING-USER
+003240             THRU 4200-UPDATE-EXISTING-USER-EXIT
+003245     ELSE
+003248         IF WS-CICS-RESP = DFHRESP(NOTFND)
+003260             PERFORM 4100-ADD-NEW-USER
+003270                 THRU 4100-ADD-NEW-USER-EXIT
+003275         ELSE
+003276             MOVE "N" TO WS-CICS-WRITE-SW
+003277         END-IF
+003280     END-IF.
+003290 4000-PROCESS-ROSTER-EXIT.
+003300     EXIT.
+003310*
+003320 4100-ADD-NEW-USER.
+003330     MOVE WS-NAME TO UM-PSEUDO.
+003340     MOVE WS-CURRENT-DATE TO UM-FIRST-SEEN-DATE.
+003350     MOVE 1 TO UM-VISIT-COUNT.
+003360     EXEC CICS WRITE
+003370         FILE    ("USRMSTR")
+003380         FROM    (UM-RECORD)
+003390         RIDFLD  (UM-PSEUDO)
+003400         RESP    (WS-CICS-RESP)
+003410     END-EXEC.
+003415     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+003416         MOVE "N" TO WS-CICS-WRITE-SW
+003417     END-IF.
+003420     MOVE WS-LANGUAGE-GREETING-NEW(WS-LANGUAGE-IDX)
+003430         TO WS-GREETING-TEXT.
+003440 4100-ADD-NEW-USER-EXIT.
+003450     EXIT.
+003460*
+003470 4200-UPDATE-EXISTING-USER.
+003480     ADD 1 TO UM-VISIT-COUNT.
+003490     EXEC CICS REWRITE
+003500         FILE    ("USRMSTR")
+003510         FROM    (UM-RECORD)
+003520         RESP    (WS-CICS-RESP)
+003530     END-EXEC.
+003535     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+003536         MOVE "N" TO WS-CICS-WRITE-SW
+003537     END-IF.
+003540     MOVE WS-LANGUAGE-GREETING-DUP(WS-LANGUAGE-IDX)
+003550         TO WS-GREETING-TEXT.
+003560 4200-UPDATE-EXISTING-USER-EXIT.
+003570     EXIT.
+003580*
+003581******************************************************************
+003582* 4500-COMPUTE-GREETING-LENGTH - SCAN BACKWARD FROM POSITION 20  *
+003583*                                TO FIND THE ACTUAL, UNPADDED    *
+003584*                                LENGTH OF THE GREETING JUST     *
+003585*                                SELECTED, SO IT CAN BE STRUNG   *
+003586*                                WITHOUT A WALL OF TRAILING      *
+003587*                                BLANKS AHEAD OF THE PSEUDO.     *
+003588*                                ONE TRAILING SPACE IS KEPT AS   *
+003589*                                THE SEPARATOR BEFORE THE PSEUDO.*
+003590******************************************************************
+003591 4500-COMPUTE-GREETING-LENGTH.
+003592     MOVE 20 TO WS-GREETING-LENGTH.
+003593     PERFORM 4600-BACK-UP-OVER-TRAILING-SPACE
+003594         THRU 4600-BACK-UP-OVER-TRAILING-SPACE-EXIT
+003595         UNTIL WS-GREETING-LENGTH = ZERO
+003596            OR WS-GREETING-TEXT(WS-GREETING-LENGTH:1) NOT = SPACE.
+003597     IF WS-GREETING-LENGTH < 20
+003598         ADD 1 TO WS-GREETING-LENGTH
+003599     END-IF.
+003620 4500-COMPUTE-GREETING-LENGTH-EXIT.
+003621     EXIT.
+003622*
+003623 4600-BACK-UP-OVER-TRAILING-SPACE.
+003624     SUBTRACT 1 FROM WS-GREETING-LENGTH.
+003625 4600-BACK-UP-OVER-TRAILING-SPACE-EXIT.
+003626     EXIT.
+003627*
+003628******************************************************************
+003629* 5000-WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED AUDIT RECORD TO *
+003630*                           THE AUDT TRANSIENT DATA QUEUE.  AUDT *
+003631*                           IS DEFINED AS AN EXTRAPARTITION QUEUE*
+003632*                           OVER THE SAME PHYSICAL AUDITLOG      *
+003633*                           DATASET UserValue AND UserBatch      *
+003634*                           WRITE, SO UserRpt SEES ONLINE AND    *
+003635*                           BATCH GREETINGS TOGETHER.            *
+003636******************************************************************
+003680 5000-WRITE-AUDIT-RECORD.
+003690     MOVE WS-NAME TO AUD-PSEUDO.
+003700     MOVE WS-CURRENT-DATE TO AUD-RUN-DATE.
+003710     COMPUTE AUD-RUN-TIME = WS-TIME-HHMMSS * 100.
+003720     EXEC CICS WRITEQ TD
+003730         QUEUE  ("AUDT")
+003740         FROM   (AUD-RECORD)
+003750         LENGTH (LENGTH OF AUD-RECORD)
+003760         RESP   (WS-CICS-RESP)
+003770     END-EXEC.
+003775     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+003776         MOVE "N" TO WS-CICS-WRITE-SW
+003777     END-IF.
+003780 5000-WRITE-AUDIT-RECORD-EXIT.
+003790     EXIT.
+003800*
+003810******************************************************************
+003820* 8100-RE-SEND-SCREEN - RE-DISPLAY THE MAP WITH AN ERROR MESSAGE *
+003830*                       AND STAY IN THE CONVERSATION FOR ANOTHER *
+003840*                       ATTEMPT.                                 *
+003850******************************************************************
+003860 8100-RE-SEND-SCREEN.
+003870     MOVE WS-MSG-TEXT TO MSGO.
+003880     EXEC CICS SEND MAP ("COBILM1")
+003890         MAPSET  ("COBILMAP")
+003900         FROM    (COBILM1O)
+003910         DATAONLY
+003920         FREEKB
+003930     END-EXEC.
+003940     EXEC CICS RETURN
+003950         TRANSID  ("CBLU")
+003960         COMMAREA (DFHCOMMAREA)
+003970         LENGTH   (LENGTH OF DFHCOMMAREA)
+003980     END-EXEC.
+003990 8100-RE-SEND-SCREEN-EXIT.
+004000     EXIT.
+004010*
+004012*****************************************************************
+004013* 8200-SEND-FAILURE-SCREEN - THE PSEUDO PASSED VALIDATION BUT   *
+004014*                            THE ROSTER OR AUDIT-LOG UPDATE     *
+004015*                            FAILED AT THE CICS FILE/QUEUE      *
+004016*                            LEVEL.  TELL THE OPERATOR INSTEAD  *
+004017*                            OF SHOWING THE SUCCESS GREETING,   *
+004018*                            AND END THE CONVERSATION - THE     *
+004019*                            SAME INPUT WOULD ONLY FAIL AGAIN.  *
+004020*****************************************************************
+004021 8200-SEND-FAILURE-SCREEN.
+004022     MOVE SPACES TO COBILM1O.
+004023     IF WS-LANGUAGE-CODE(WS-LANGUAGE-IDX) = "EN"
+004024         MOVE "UPDATE FAILED - PLEASE TRY AGAIN LATER."
+004025             TO MSGO
+004026     ELSE
+004027         MOVE "MISE A JOUR ECHOUEE - VEUILLEZ RESSAYER PLUS TARD."
+004028             TO MSGO
+004029     END-IF.
+004030     EXEC CICS SEND MAP ("COBILM1")
+004031         MAPSET  ("COBILMAP")
+004032         FROM    (COBILM1O)
+004033         DATAONLY
+004034         FREEKB
+004035     END-EXEC.
+004036     EXEC CICS RETURN
+004037     END-EXEC.
+004039 8200-SEND-FAILURE-SCREEN-EXIT.
+004040     EXIT.
+004041*
+004042******************************************************************
+004043* 9000-CANCEL - PF3, PF12 OR CLEAR WAS PRESSED.  END THE         *
+004044*                CONVERSATION WITHOUT TOUCHING USER-MASTER OR    *
+004050*                THE AUDIT LOG.                                  *
+004060******************************************************************
+004070 9000-CANCEL.
+004080     MOVE SPACES TO COBILM1O.
+004090     MOVE "TRANSACTION ANNULEE / TRANSACTION CANCELLED."
+004100         TO MSGO.
+004110     EXEC CICS SEND MAP ("COBILM1")
+004120         MAPSET  ("COBILMAP")
+004130         FROM    (COBILM1O)
+004140         DATAONLY
+004150         FREEKB
+004160     END-EXEC.
+004170     EXEC CICS RETURN
+004180     END-EXEC.
+004200 9000-CANCEL-EXIT.
+004210     EXIT.
