@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*                                                                *
+000030*    USRMSTR.CPY                                                *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR THE USER-MASTER ROSTER FILE.  ONE RECORD  *
+000060*    EXISTS PER DISTINCT PSEUDO EVER ENTERED THROUGH COBILISTE.  *
+000070*    THE FILE IS KEYED ON UM-PSEUDO SO A LOOKUP TELLS US WHETHER *
+000080*    A GIVEN PSEUDO HAS BEEN SEEN BEFORE.                        *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000130*                                                                *
+000140******************************************************************
+000150 01  UM-RECORD.
+000160     05  UM-PSEUDO                   PIC X(12).
+000170     05  UM-FIRST-SEEN-DATE          PIC 9(08).
+000180     05  UM-VISIT-COUNT              PIC 9(07) COMP.
