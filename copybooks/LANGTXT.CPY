@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*                                                                *
+000030*    LANGTXT.CPY                                                 *
+000040*                                                                *
+000050*    WORKING-STORAGE TABLE OF THE COBILISTE GREETING TEXT, ONE   *
+000060*    ENTRY PER SUPPORTED LANGUAGE CODE.  THE TABLE ITSELF IS     *
+000070*    LOADED AT RUN TIME BY THE LANGLOAD.CPY PROCEDURE COPYBOOK,  *
+000080*    SO THIS MEMBER HOLDS ONLY THE LAYOUT.                       *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    2026-08-08  ML   ORIGINAL VERSION - FR AND EN.              *
+000130*                                                                *
+000140******************************************************************
+000150 01  WS-LANGUAGE-TABLE.
+000160     05  WS-LANGUAGE-ENTRY OCCURS 2 TIMES
+000170                           INDEXED BY WS-LANGUAGE-IDX.
+000180         10  WS-LANGUAGE-CODE           PIC X(02).
+000190         10  WS-LANGUAGE-WELCOME        PIC X(24).
+000200         10  WS-LANGUAGE-PROMPT-NAME    PIC X(24).
+000210         10  WS-LANGUAGE-GREETING-NEW   PIC X(20).
+000220         10  WS-LANGUAGE-GREETING-DUP   PIC X(20).
