@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*                                                                *
+000030*    LANGLOAD.CPY                                                *
+000040*                                                                *
+000050*    PROCEDURE DIVISION COPYBOOK - LOADS WS-LANGUAGE-TABLE       *
+000060*    (LANGTXT.CPY) WITH THE FRENCH AND ENGLISH TEXT COBILISTE    *
+000070*    SPEAKS.  COPY THIS MEMBER INTO A PARAGRAPH THAT IS          *
+000080*    PERFORMED ONCE DURING PROGRAM INITIALIZATION.               *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    2026-08-08  ML   ORIGINAL VERSION - FR AND EN.              *
+000130*                                                                *
+000140******************************************************************
+000150     MOVE "FR" TO WS-LANGUAGE-CODE(1).
+000160     MOVE "Bienvenue COBIListe" TO WS-LANGUAGE-WELCOME(1).
+000170     MOVE "Quel est ton pseudo ?" TO WS-LANGUAGE-PROMPT-NAME(1).
+000180     MOVE "Bonjour " TO WS-LANGUAGE-GREETING-NEW(1).
+000190     MOVE "Bonjour de nouveau " TO WS-LANGUAGE-GREETING-DUP(1).
+000200*
+000210     MOVE "EN" TO WS-LANGUAGE-CODE(2).
+000220     MOVE "Welcome to COBIListe" TO WS-LANGUAGE-WELCOME(2).
+000230     MOVE "What is your pseudo ?" TO WS-LANGUAGE-PROMPT-NAME(2).
+000240     MOVE "Hello " TO WS-LANGUAGE-GREETING-NEW(2).
+000250     MOVE "Hello again " TO WS-LANGUAGE-GREETING-DUP(2).
