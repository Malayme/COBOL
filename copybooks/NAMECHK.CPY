@@ -0,0 +1,56 @@
+000010******************************************************************
+000020*                                                                *
+000030*    NAMECHK.CPY                                                 *
+000040*                                                                *
+000050*    PROCEDURE DIVISION COPYBOOK - CHECKS WS-NAME AGAINST OUR    *
+000060*    SHOP'S PSEUDO NAMING STANDARD: LETTERS AND DIGITS ONLY,     *
+000070*    NO LEADING OR EMBEDDED SPACE.  COPY THIS MEMBER INTO THE    *
+000080*    PROCEDURE DIVISION OF ANY PROGRAM THAT VALIDATES WS-NAME,   *
+000090*    AFTER DECLARING WS-NAME, WS-CHAR-INDEX, WS-TRAILING-BLANK-  *
+000100*    SW AND WS-PSEUDO-VALID-SW (WITH 88 WS-PSEUDO-VALID) IN      *
+000110*    WORKING-STORAGE.  ON FAILURE THIS COPYBOOK PERFORMS THE     *
+000120*    CALLING PROGRAM'S OWN 3400-NAMING-ERROR PARAGRAPH, WHICH    *
+000130*    SETS WS-PSEUDO-VALID-SW TO "N" AND REPORTS THE FAILURE IN   *
+000140*    WHATEVER WAY IS NATIVE TO THAT PROGRAM (CONSOLE DISPLAY,    *
+000150*    BMS MAP TEXT, OR A SILENT SKIP FOR AN UNATTENDED BATCH      *
+000160*    RUN), SO IT MUST BE CODED IN THE PROGRAM THAT COPIES THIS   *
+000170*    MEMBER IN.                                                  *
+000180*                                                                *
+000190*    MODIFICATION HISTORY                                       *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    2026-08-09  ML   ORIGINAL VERSION - FACTORED OUT OF         *
+000220*                     UserValue, UserBatch AND UserCics TO STOP  *
+000230*                     THE THREE COPIES OF THIS CHECK FROM        *
+000240*                     DRIFTING APART.                            *
+000250*                                                                *
+000260******************************************************************
+000270 3200-CHECK-NAMING-STANDARD.
+000280     MOVE SPACE TO WS-TRAILING-BLANK-SW.
+000290     PERFORM 3300-CHECK-ONE-CHARACTER
+000300         THRU 3300-CHECK-ONE-CHARACTER-EXIT
+000310         VARYING WS-CHAR-INDEX FROM 1 BY 1
+000320         UNTIL WS-CHAR-INDEX > 12.
+000330 3200-CHECK-NAMING-STANDARD-EXIT.
+000340     EXIT.
+000350*
+000360 3300-CHECK-ONE-CHARACTER.
+000370     IF WS-NAME(WS-CHAR-INDEX:1) = SPACE
+000380         IF WS-CHAR-INDEX = 1
+000390             PERFORM 3400-NAMING-ERROR
+000400                 THRU 3400-NAMING-ERROR-EXIT
+000410         END-IF
+000420         MOVE "Y" TO WS-TRAILING-BLANK-SW
+000430     ELSE
+000440         IF WS-TRAILING-BLANK-SW = "Y"
+000450             PERFORM 3400-NAMING-ERROR
+000460                 THRU 3400-NAMING-ERROR-EXIT
+000470         END-IF
+000480         IF WS-NAME(WS-CHAR-INDEX:1) IS NOT ALPHABETIC-UPPER
+000490            AND WS-NAME(WS-CHAR-INDEX:1) IS NOT ALPHABETIC-LOWER
+000500            AND WS-NAME(WS-CHAR-INDEX:1) IS NOT NUMERIC
+000510             PERFORM 3400-NAMING-ERROR
+000520                 THRU 3400-NAMING-ERROR-EXIT
+000530         END-IF
+000540     END-IF.
+000550 3300-CHECK-ONE-CHARACTER-EXIT.
+000560     EXIT.
