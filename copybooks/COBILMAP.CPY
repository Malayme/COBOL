@@ -0,0 +1,45 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COBILMAP.CPY                                                *
+000040*                                                                *
+000050*    SYMBOLIC MAP FOR THE COBILM1 SCREEN OF MAPSET COBILMAP      *
+000060*    (SEE bms/COBILMAP.bms).  HAND-CODED TO MATCH WHAT BMS       *
+000070*    ASSEMBLY WOULD GENERATE FOR THE LANG, PSEUDO AND MSG        *
+000080*    FIELDS - THE UNNAMED LITERAL FIELDS (TITLE, PF-KEY LINE)    *
+000090*    CARRY NO SYMBOLIC ENTRIES SINCE THE PROGRAM NEVER TOUCHES   *
+000100*    THEM.                                                      *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000150*                                                                *
+000160******************************************************************
+000170 01  COBILM1I.
+000180     05  FILLER                      PIC X(12).
+000190     05  LANGL                       PIC S9(4) COMP.
+000200     05  LANGF                       PIC X.
+000210     05  FILLER REDEFINES LANGF.
+000220         10  LANGA                   PIC X.
+000230     05  LANGI                       PIC X(02).
+000240     05  PSEUDOL                     PIC S9(4) COMP.
+000250     05  PSEUDOF                     PIC X.
+000260     05  FILLER REDEFINES PSEUDOF.
+000270         10  PSEUDOA                 PIC X.
+000280     05  PSEUDOI                     PIC X(12).
+000290     05  MSGL                        PIC S9(4) COMP.
+000300     05  MSGF                        PIC X.
+000310     05  FILLER REDEFINES MSGF.
+000320         10  MSGA                    PIC X.
+000330     05  MSGI                        PIC X(70).
+000340*
+000350 01  COBILM1O REDEFINES COBILM1I.
+000360     05  FILLER                      PIC X(12).
+000370     05  FILLER                      PIC X(02).
+000380     05  FILLER                      PIC X(01).
+000390     05  LANGO                       PIC X(02).
+000400     05  FILLER                      PIC X(02).
+000410     05  FILLER                      PIC X(01).
+000420     05  PSEUDOO                     PIC X(12).
+000430     05  FILLER                      PIC X(02).
+000440     05  FILLER                      PIC X(01).
+000450     05  MSGO                        PIC X(70).
