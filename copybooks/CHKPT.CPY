@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CHKPT.CPY                                                   *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR THE BATCH GREETING CHECKPOINT FILE.  ONE  *
+000060*    RECORD HOLDS THE SEQUENCE NUMBER OF THE LAST TRANSACTION    *
+000070*    RECORD SUCCESSFULLY PROCESSED, SO A RESTART RUN CAN SKIP    *
+000080*    WHAT WAS ALREADY DONE INSTEAD OF REPROCESSING THE WHOLE     *
+000090*    TRANSACTION FILE.                                          *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000140*                                                                *
+000150******************************************************************
+000160 01  CKPT-RECORD.
+000170     05  CKPT-LAST-SEQUENCE-NBR      PIC 9(08).
