@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*                                                                *
+000030*    AUDITLOG.CPY                                                *
+000040*                                                                *
+000050*    RECORD LAYOUT FOR THE COBILISTE AUDIT-TRAIL FILE.  ONE      *
+000060*    RECORD IS APPENDED EACH TIME A GREETING IS ISSUED, SO       *
+000070*    SUPPORT CAN RECONCILE A HELPDESK TICKET AGAINST ACTUAL      *
+000080*    RUNS OF COBILISTE.                                         *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    2026-08-08  ML   ORIGINAL VERSION.                          *
+000130*                                                                *
+000140******************************************************************
+000150 01  AUD-RECORD.
+000160     05  AUD-PSEUDO                  PIC X(12).
+000170     05  AUD-RUN-DATE                PIC 9(08).
+000180     05  AUD-RUN-TIME                PIC 9(08).
